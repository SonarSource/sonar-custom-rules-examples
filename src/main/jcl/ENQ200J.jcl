@@ -0,0 +1,95 @@
+//ENQ200J  JOB (ACCTNO),'DAILY ENTITLEMENT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*************************************************************
+//*                                                            *
+//*  ENQ200J  --  DAILY ENTITLEMENT PROCESSING JOB STREAM      *
+//*                                                            *
+//*  STEP010  RUNS ENQ200.  ENQ200 RECONCILES THE DAILY FILE   *
+//*           AGAINST ITS TRAILER RECORD BEFORE ANY RECORD IS  *
+//*           ROUTED THROUGH THE APPROVED SUBPROGRAM, AND SET  *
+//*           THE STEP RETURN CODE FROM THE OUTCOME:           *
+//*               RC=0   RAN CLEAN.                            *
+//*               RC=4   CONTROL-TOTAL RECONCILIATION FAILED,  *
+//*                      NO RECORDS WERE PROCESSED.            *
+//*                                                            *
+//*           ON RESTART AFTER AN ABEND IN STEP010, RESUBMIT   *
+//*           THIS JOB WITH RESTART=STEP010 ON THE JOB CARD.   *
+//*           ENQ200 TAKES ITS RUN-ID FROM PARM= BELOW (IT     *
+//*           DEFAULTS TO ENQ200D1 IF PARM IS OMITTED).  A     *
+//*           CONCURRENT SAME-DAY CATCH-UP RUN MUST USE A      *
+//*           DIFFERENT JCL MEMBER WITH ITS OWN PARM= (E.G.    *
+//*           ENQ200D2) SO IT DOES NOT SHARE A CHECKPOINT OR    *
+//*           ABORT-STATUS KEY WITH THIS RUN.  ENQ200 READS     *
+//*           ITS CHECKPOINT FILE (CHKPTFIL) FOR THIS RUN-ID    *
+//*           AND RESUMES AFTER THE LAST KEY CHECKPOINTED       *
+//*           RATHER THAN                                       *
+//*           REPROCESSING THE DAILY FILE FROM THE TOP, SO A   *
+//*           STEP-LEVEL RESTART DOES NOT COST THE FULL BATCH  *
+//*           WINDOW.  CHKPTFIL MUST BE DISP=(MOD,...) ACROSS  *
+//*           RESTARTS SO THE CHECKPOINT HISTORY SURVIVES.     *
+//*                                                            *
+//*           ABTSTFIL IS THE VSAM KSDS ABORT-STATUS FILE,     *
+//*           KEYED BY RUN-ID/BUSINESS-DATE, AND MUST ALREADY  *
+//*           BE DEFINED (IDCAMS DEFINE CLUSTER) BEFORE THIS   *
+//*           STEP RUNS.  DISP=SHR SO A CONCURRENT SAME-DAY    *
+//*           RUN UNDER A DIFFERENT RUN-ID CAN UPDATE ITS OWN  *
+//*           RECORD ON THE SAME FILE AT THE SAME TIME.        *
+//*                                                            *
+//*  STEP020  IS THE CONTROL-TOTAL RECONCILIATION              *
+//*           CERTIFICATION STEP (ENQ205).  IT RE-DERIVES THE  *
+//*           SAME TOTALS FROM THE SAME TWO INPUTS AND         *
+//*           CERTIFIES THE RESULT FOR OPERATIONS,             *
+//*           INDEPENDENTLY OF ENQ200'S OWN RECONCILIATION.    *
+//*           COND= BYPASSES THIS STEP UNLESS STEP010 CAME     *
+//*           BACK CLEAN (RC LESS THAN 4) -- A RECONCILIATION  *
+//*           FAILURE IN STEP010 MEANS THERE IS NOTHING HERE   *
+//*           WORTH CERTIFYING.                                *
+//*                                                            *
+//*  STEP030  IS THE AUDIT-TRAIL MULTI-FORMAT OUTPUT STEP      *
+//*           (ENQ210).  IT ALSO ONLY RUNS WHEN STEP010 CAME   *
+//*           BACK CLEAN.                                      *
+//*                                                            *
+//*  MODIFICATION HISTORY                                      *
+//*  DATE       INIT  DESCRIPTION                              *
+//*  ---------- ----  --------------------------------------   *
+//*  2026-08-09 DLM    ORIGINAL VERSION.                        *
+//*  2026-08-09 DLM    FIXED COND= ON STEP020/STEP030 -- THE     *
+//*                    COMPARISON TESTS CODE AGAINST RC, SO      *
+//*                    COND=(0,NE,STEP010) IS "BYPASS UNLESS     *
+//*                    STEP010'S RC IS EXACTLY 0", NOT THE        *
+//*                    (4,LE,...) FORM PREVIOUSLY HERE, WHICH     *
+//*                    BYPASSED BOTH STEPS ON EVERY RUN.          *
+//*                                                            *
+//*************************************************************
+//*
+//STEP010  EXEC PGM=ENQ200,REGION=0M,PARM='ENQ200D1'
+//TRANSIN  DD   DSN=PROD.ENQ200.DAILY.TRANS,DISP=SHR
+//CTLTOTS  DD   DSN=PROD.ENQ200.DAILY.CTLTOT,DISP=SHR
+//APPRFILE DD   DSN=PROD.ENQ200.APPRTBL,DISP=SHR
+//EXCLFILE DD   DSN=PROD.ENQ200.EXCLTBL,DISP=SHR
+//ABTSTFIL DD   DSN=PROD.ENQ200.ABTSTAT.KSDS,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.ENQ200.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITOUT DD   DSN=PROD.ENQ200.AUDIT.D&LYYMMDD,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(20,20)),
+//             UNIT=SYSDA
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=ENQ205,REGION=0M,COND=(0,NE,STEP010)
+//TRANSIN  DD   DSN=PROD.ENQ200.DAILY.TRANS,DISP=SHR
+//CTLTOTS  DD   DSN=PROD.ENQ200.DAILY.CTLTOT,DISP=SHR
+//CERTRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=ENQ210,REGION=0M,COND=(0,NE,STEP010)
+//AUDITIN  DD   DSN=PROD.ENQ200.AUDIT.D&LYYMMDD,DISP=SHR
+//CSVOUT   DD   DSN=PROD.ENQ200.AUDIT.CSV.D&LYYMMDD,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(20,20)),
+//             UNIT=SYSDA
+//PRTOUT   DD   SYSOUT=*
+//PDFOUT   DD   DSN=PROD.ENQ200.AUDIT.PDF.D&LYYMMDD,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(20,20)),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
