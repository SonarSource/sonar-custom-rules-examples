@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ENQ205.
+000300 AUTHOR.        D L MERCER.
+000400 INSTALLATION.  DAILY PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*                                                              *
+000900*   ENQ205  --  CONTROL-TOTAL RECONCILIATION CERTIFICATION     *
+001000*               REPORT                                         *
+001100*                                                              *
+001200*   ENQ200 ALREADY REFUSES TO ROUTE A SINGLE RECORD THROUGH    *
+001300*   THE APPROVED SUBPROGRAM WHEN THE DAILY FILE DOES NOT       *
+001400*   RECONCILE TO ITS TRAILER RECORD (SEE ENQ200 PARAGRAPH      *
+001500*   1050-RECONCILE-CONTROL-TOTALS) -- THAT IS THE GATE THAT    *
+001600*   ACTUALLY PROTECTS THE RUN.  THIS PROGRAM IS A SEPARATE,    *
+001700*   AFTER-THE-FACT JOB STEP THAT RE-DERIVES THE SAME TOTALS    *
+001800*   FROM THE SAME TWO INPUTS AND CERTIFIES THE RESULT TO A     *
+001900*   REPORT FOR OPERATIONS TO FILE, INDEPENDENTLY OF WHATEVER   *
+002000*   ENQ200 DECIDED.  THE JOB STREAM (SEE ENQ200J) ONLY RUNS    *
+002100*   THIS STEP WHEN THE ENQ200 STEP CAME BACK CLEAN.            *
+002200*                                                              *
+002300*   MODIFICATION HISTORY                                       *
+002400*   DATE       INIT  DESCRIPTION                                *
+002500*   ---------- ----  ------------------------------------------*
+002600*   2026-08-09 DLM   ORIGINAL VERSION.                          *
+002650*   2026-08-09 DLM   HASH TOTAL WAS SUMMING TRANS-TYPE (DOMAIN   *
+002660*                    1-4) -- A TRUNCATED FILE WITH THE SAME      *
+002670*                    TYPE-CODE FREQUENCIES WOULD RECONCILE       *
+002680*                    UNDETECTED.  CHANGED TO SUM TRANS-AMOUNT,   *
+002690*                    MATCHING ENQ200'S 1060-ACCUMULATE-CONTROL-  *
+002695*                    TOTALS SO BOTH PROGRAMS STILL AGREE.        *
+002700*                                                              *
+002800***************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-Z15.
+003200 OBJECT-COMPUTER.   IBM-Z15.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT TRANS-FILE
+003600         ASSIGN TO TRANSIN
+003700         ORGANIZATION IS SEQUENTIAL.
+003800
+003900     SELECT CONTROL-TOTALS-FILE
+004000         ASSIGN TO CTLTOTS
+004100         ORGANIZATION IS SEQUENTIAL.
+004200
+004300     SELECT CERTIFICATION-REPORT-FILE
+004400         ASSIGN TO CERTRPT
+004500         ORGANIZATION IS SEQUENTIAL.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  TRANS-FILE
+005000     RECORDING MODE IS F.
+005100 01  TRANS-RECORD.
+005200     05  TRANS-KEY                  PIC X(10).
+005300     05  TRANS-TYPE                 PIC 9(02).
+005400     05  TRANS-AMOUNT                PIC S9(11)V99.
+005500     05  TRANS-EFFECTIVE-DATE        PIC 9(08).
+005600     05  TRANS-SOURCE                PIC X(08).
+005700     05  FILLER                      PIC X(39).
+005800
+005900 FD  CONTROL-TOTALS-FILE
+006000     RECORDING MODE IS F.
+006100 01  CONTROL-TOTALS-RECORD.
+006200     05  CTL-RECORD-COUNT            PIC 9(09).
+006300     05  CTL-HASH-TOTAL              PIC 9(15).
+006400     05  CTL-AMOUNT-TOTAL            PIC S9(13)V99.
+006500     05  FILLER                      PIC X(41).
+006600
+006700 FD  CERTIFICATION-REPORT-FILE
+006800     RECORDING MODE IS F.
+006900 01  CERTIFICATION-REPORT-LINE      PIC X(132).
+007000
+007100 WORKING-STORAGE SECTION.
+007200***************************************************************
+007300*    RE-DERIVED CONTROL TOTALS                                 *
+007400***************************************************************
+007500 77  WS-DERIVED-COUNT                PIC 9(09) COMP VALUE ZERO.
+007600 77  WS-DERIVED-HASH-TOTAL           PIC 9(15) COMP VALUE ZERO.
+007700 77  WS-DERIVED-AMOUNT-TOTAL         PIC S9(13)V99 COMP-3
+007800                                     VALUE ZERO.
+007900 77  WS-EOF-SW                       PIC X(01)  VALUE 'N'.
+008000     88  WS-AT-EOF                       VALUE 'Y'.
+008100 77  WS-CERT-SW                      PIC X(01)  VALUE SPACE.
+008200     88  WS-CERT-OK                      VALUE 'O'.
+008300     88  WS-CERT-FAILED                  VALUE 'F'.
+008400 01  WS-REPORT-NUMERIC-EDIT          PIC ZZZ,ZZZ,ZZ9.
+008500 PROCEDURE DIVISION.
+008600***************************************************************
+008700*    0000-MAINLINE                                             *
+008800***************************************************************
+008900 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+009100     PERFORM 2000-ACCUM-TOTALS THRU 2000-ACCUM-TOTALS-EXIT
+009200         UNTIL WS-AT-EOF.
+009300     PERFORM 3000-CERTIFY THRU 3000-CERTIFY-EXIT.
+009400     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+009500     GOBACK.
+009600***************************************************************
+009700*    1000-INITIALIZE                                           *
+009800***************************************************************
+009900 1000-INITIALIZE.
+010000     OPEN INPUT  TRANS-FILE.
+010100     OPEN INPUT  CONTROL-TOTALS-FILE.
+010200     OPEN OUTPUT CERTIFICATION-REPORT-FILE.
+010300     READ TRANS-FILE
+010400         AT END
+010500             SET WS-AT-EOF TO TRUE
+010600     END-READ.
+010700 1000-INITIALIZE-EXIT.
+010800     EXIT.
+010900***************************************************************
+011000*    2000-ACCUM-TOTALS                                        *
+011100***************************************************************
+011200 2000-ACCUM-TOTALS.
+011300     ADD 1 TO WS-DERIVED-COUNT.
+011400     ADD TRANS-AMOUNT TO WS-DERIVED-AMOUNT-TOTAL.
+011500     ADD TRANS-AMOUNT TO WS-DERIVED-HASH-TOTAL.
+011600     READ TRANS-FILE
+011700         AT END
+011800             SET WS-AT-EOF TO TRUE
+011900     END-READ.
+012000 2000-ACCUM-TOTALS-EXIT.
+012100     EXIT.
+012200***************************************************************
+012300*    3000-CERTIFY  --  COMPARES THE RE-DERIVED TOTALS AGAINST  *
+012400*    THE SAME TRAILER RECORD ENQ200 USED AND WRITES THE        *
+012500*    CERTIFICATION REPORT.                                     *
+012600***************************************************************
+012700 3000-CERTIFY.
+012800     READ CONTROL-TOTALS-FILE
+012900         AT END
+013000             MOVE ALL '9' TO CONTROL-TOTALS-RECORD
+013100     END-READ.
+013200     IF WS-DERIVED-COUNT        = CTL-RECORD-COUNT
+013300         AND WS-DERIVED-HASH-TOTAL   = CTL-HASH-TOTAL
+013400         AND WS-DERIVED-AMOUNT-TOTAL = CTL-AMOUNT-TOTAL
+013500         SET WS-CERT-OK TO TRUE
+013600     ELSE
+013700         SET WS-CERT-FAILED TO TRUE
+013800     END-IF.
+013900     MOVE SPACES TO CERTIFICATION-REPORT-LINE.
+014000     MOVE 'ENQ205 CONTROL-TOTAL RECONCILIATION CERTIFICATION'
+014100         TO CERTIFICATION-REPORT-LINE.
+014200     WRITE CERTIFICATION-REPORT-LINE.
+014300     MOVE SPACES TO CERTIFICATION-REPORT-LINE.
+014400     WRITE CERTIFICATION-REPORT-LINE.
+014500     MOVE WS-DERIVED-COUNT TO WS-REPORT-NUMERIC-EDIT.
+014600     STRING 'RE-DERIVED RECORD COUNT  : ' WS-REPORT-NUMERIC-EDIT
+014700         DELIMITED BY SIZE INTO CERTIFICATION-REPORT-LINE.
+014800     WRITE CERTIFICATION-REPORT-LINE.
+014900     MOVE SPACES TO CERTIFICATION-REPORT-LINE.
+015000     IF WS-CERT-OK
+015100         MOVE 'RESULT                   : CERTIFIED -- MATCHES'
+015200             TO CERTIFICATION-REPORT-LINE
+015300     ELSE
+015400         MOVE 'RESULT                   : NOT CERTIFIED -- '
+015500             TO CERTIFICATION-REPORT-LINE
+015600     END-IF.
+015700     WRITE CERTIFICATION-REPORT-LINE.
+015800     IF WS-CERT-FAILED
+015900         MOVE 4 TO RETURN-CODE
+016000     ELSE
+016100         MOVE 0 TO RETURN-CODE
+016200     END-IF.
+016300 3000-CERTIFY-EXIT.
+016400     EXIT.
+016500***************************************************************
+016600*    8000-TERMINATE                                            *
+016700***************************************************************
+016800 8000-TERMINATE.
+016900     CLOSE TRANS-FILE.
+017000     CLOSE CONTROL-TOTALS-FILE.
+017100     CLOSE CERTIFICATION-REPORT-FILE.
+017200 8000-TERMINATE-EXIT.
+017300     EXIT.
