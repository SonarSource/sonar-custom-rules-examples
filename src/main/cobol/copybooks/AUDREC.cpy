@@ -0,0 +1,30 @@
+000100***************************************************************
+000200*                                                              *
+000300*   AUDREC  --  ENQ200 AUDIT TRAIL RECORD                      *
+000400*                                                              *
+000500*   ONE RECORD IS WRITTEN FOR EVERY ABT-STATUS-CODE BRANCH     *
+000600*   TAKEN IN PARAGRAPH AND FOR EVERY CALL TO THE APPROVED      *
+000700*   SUBPROGRAM (FORMERLY THE HARDCODED CALL "ALLOWED37") SO    *
+000800*   AUDIT CAN RECONSTRUCT WHAT HAPPENED ON A GIVEN PROCESSING  *
+000900*   DATE WITHOUT HAVING TO TAKE OUR WORD FOR IT.               *
+001000*                                                              *
+001100*   MODIFICATION HISTORY                                       *
+001200*   DATE       INIT  DESCRIPTION                                *
+001300*   ---------- ----  ------------------------------------------*
+001400*   2026-08-08 DLM   ORIGINAL COPYBOOK.                         *
+001500*                                                              *
+001600***************************************************************
+001700 01  AUDIT-RECORD.
+001800     05  AUD-TIMESTAMP.
+001900         10  AUD-TS-DATE             PIC 9(08).
+002000         10  AUD-TS-TIME             PIC 9(06).
+002100     05  AUD-TXN-KEY                 PIC X(10).
+002200     05  AUD-ABT-STATUS-AT-CHECK     PIC X(01).
+002300     05  AUD-CALL-MADE-SW            PIC X(01).
+002400         88  AUD-CALL-WAS-MADE           VALUE 'Y'.
+002500         88  AUD-CALL-WAS-NOT-MADE       VALUE 'N'.
+002600     05  AUD-CALLED-PROGRAM          PIC X(08).
+002700     05  AUD-CALL-PARAM-VALUE        PIC X(20).
+002800     05  AUD-BLOCKED-SW              PIC X(01).
+002900         88  AUD-CALL-WAS-BLOCKED        VALUE 'Y'.
+003000     05  FILLER                      PIC X(20).
