@@ -0,0 +1,40 @@
+000100***************************************************************
+000200*                                                              *
+000300*   APPRTBL  --  APPROVED SUBPROGRAM TABLE                     *
+000400*                                                              *
+000500*   REPLACES THE HARDCODED CALL "ALLOWED37" IN PARAGRAPH.      *
+000600*   ONE ENTRY PER SUBPROGRAM EVER APPROVED TO STAND IN THAT    *
+000700*   CALL SLOT.  OPERATIONS CUTS OVER TO A REPLACEMENT MODULE   *
+000800*   BY ADDING/ACTIVATING A ROW HERE INSTEAD OF FILING A CHANGE *
+000900*   REQUEST AGAINST PARAGRAPH ITSELF.                          *
+001000*                                                              *
+001100*   THE TABLE IS LOADED AT INITIALIZATION FROM THE             *
+001200*   APPROVED-PROGRAM-FILE (SEE ENQ200 SELECT/FD) AND SEARCHED  *
+001300*   FOR THE ACTIVE, EFFECTIVE-DATED ENTRY ON EVERY RUN.        *
+001350*                                                              *
+001360*   AT MOST ONE ROW MAY BE ACTIVE (APPR-ACTIVE-FLAG = 'Y') WITH *
+001370*   AN EFFECTIVE DATE NOT LATER THAN THE BUSINESS DATE AT ANY   *
+001380*   GIVEN TIME.  A CUTOVER TO A REPLACEMENT MODULE MUST         *
+001390*   INACTIVATE (OR RE-DATE) THE OUTGOING ROW IN THE SAME        *
+001395*   UPDATE THAT ACTIVATES THE INCOMING ONE.  1031-FIND-ACTIVE-  *
+001396*   APPROVED-ENTRY IN ENQ200 DOES NOT PICK AMONG CONTENDING     *
+001397*   ROWS -- IT FALLS BACK TO ALLOWED37 AND FLAGS THE CONDITION  *
+001398*   ON THE CONTROL REPORT.                                     *
+001400*                                                              *
+001500*   MODIFICATION HISTORY                                       *
+001600*   DATE       INIT  DESCRIPTION                                *
+001700*   ---------- ----  ------------------------------------------*
+001800*   2026-08-08 DLM   ORIGINAL COPYBOOK.                         *
+001850*   2026-08-09 DLM   DOCUMENTED SINGLE-ACTIVE-ROW REQUIREMENT.   *
+001900*                                                              *
+002000***************************************************************
+002100 01  APPR-TABLE-CONTROL.
+002200     05  APPR-TABLE-COUNT            PIC 9(04) COMP VALUE ZERO.
+002300     05  APPR-MAX-ENTRIES            PIC 9(04) COMP VALUE 50.
+002400     05  APPR-TABLE OCCURS 50 TIMES
+002500                    INDEXED BY APPR-IDX.
+002600         10  APPR-PROGRAM-NAME       PIC X(08).
+002700         10  APPR-EFFECTIVE-DATE     PIC 9(08).
+002800         10  APPR-ACTIVE-FLAG        PIC X(01).
+002900             88  APPR-IS-ACTIVE          VALUE 'Y'.
+003000             88  APPR-IS-INACTIVE        VALUE 'N'.
