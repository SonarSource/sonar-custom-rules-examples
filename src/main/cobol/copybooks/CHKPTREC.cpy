@@ -0,0 +1,22 @@
+000100***************************************************************
+000200*                                                              *
+000300*   CHKPTREC  --  ENQ200 CHECKPOINT RECORD                     *
+000400*                                                              *
+000500*   WRITTEN PERIODICALLY DURING AN ENQ200 RUN SO A RERUN AFTER *
+000600*   AN ABEND CAN RESUME AT THE LAST KEY PROCESSED INSTEAD OF   *
+000700*   REPROCESSING THE DAILY FILE FROM THE TOP.                  *
+000800*                                                              *
+000900*   MODIFICATION HISTORY                                       *
+001000*   DATE       INIT  DESCRIPTION                                *
+001100*   ---------- ----  ------------------------------------------*
+001200*   2026-08-08 DLM   ORIGINAL COPYBOOK.                         *
+001300*                                                              *
+001400***************************************************************
+001500 01  CHKPT-RECORD.
+001600     05  CHKPT-RUN-ID                PIC X(08).
+001700     05  CHKPT-BUSINESS-DATE         PIC 9(08).
+001800     05  CHKPT-LAST-KEY-PROCESSED    PIC X(10).
+001900     05  CHKPT-TIMESTAMP.
+002000         10  CHKPT-TS-DATE           PIC 9(08).
+002100         10  CHKPT-TS-TIME           PIC 9(06).
+002200     05  CHKPT-RECORDS-PROCESSED     PIC 9(09) COMP.
