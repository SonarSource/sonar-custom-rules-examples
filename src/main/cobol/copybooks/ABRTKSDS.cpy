@@ -0,0 +1,27 @@
+000100***************************************************************
+000200*                                                              *
+000300*   ABRTKSDS  --  VSAM KSDS ABORT-STATUS RECORD                *
+000400*                                                              *
+000500*   ABT-IN-PROGRESS STARTED LIFE AS A SINGLE IN-MEMORY FLAG,   *
+000600*   WHICH MEANT TWO CONCURRENT ENQ200 RUNS (E.G. A SAME-DAY    *
+000700*   CATCH-UP RUN ALONGSIDE THE REGULAR OVERNIGHT RUN) WOULD    *
+000800*   FIGHT OVER ONE STATUS.  THE STATUS NOW LIVES IN A VSAM     *
+000900*   KSDS KEYED BY RUN-ID/BUSINESS-DATE SO EACH CONCURRENT RUN  *
+001000*   TRACKS ITS OWN ABORT STATE INDEPENDENTLY.  THE STATUS      *
+001100*   VALUE ITSELF IS STILL THE GRANULAR CODE FROM ABTSTAT.      *
+001200*                                                              *
+001300*   MODIFICATION HISTORY                                       *
+001400*   DATE       INIT  DESCRIPTION                                *
+001500*   ---------- ----  ------------------------------------------*
+001600*   2026-08-08 DLM   ORIGINAL COPYBOOK.                         *
+001700*                                                              *
+001800***************************************************************
+001900 01  ABORT-STATUS-VSAM-RECORD.
+002000     05  ABT-KEY.
+002100         10  ABT-KEY-RUN-ID          PIC X(08).
+002200         10  ABT-KEY-BUSINESS-DATE   PIC 9(08).
+002300     05  ABT-VSAM-STATUS-CODE        PIC X(01).
+002400     05  ABT-VSAM-LAST-UPDATE.
+002500         10  ABT-VSAM-UPD-DATE       PIC 9(08).
+002600         10  ABT-VSAM-UPD-TIME       PIC 9(06).
+002700     05  FILLER                      PIC X(10).
