@@ -0,0 +1,26 @@
+000100***************************************************************
+000200*                                                              *
+000300*   EXCLTBL  --  RUNTIME PROGRAM EXCLUSION LIST                *
+000400*                                                              *
+000500*   BACKSTOPS THE STATIC-ANALYSIS FORBIDDEN-CALL RULE AT RUN   *
+000600*   TIME.  ANY CALL PATH IN ENQ200 -- STATIC OR RESOLVED       *
+000700*   DYNAMICALLY THROUGH A WORKING-STORAGE PROGRAM-NAME         *
+000800*   VARIABLE -- IS CHECKED AGAINST THIS TABLE BEFORE IT IS     *
+000900*   EXECUTED.  A MATCH IS REJECTED AND LOGGED RATHER THAN      *
+001000*   EXECUTED.                                                  *
+001100*                                                              *
+001200*   LOADED AT INITIALIZATION FROM THE EXCLUSION-LIST-FILE.     *
+001300*                                                              *
+001400*   MODIFICATION HISTORY                                       *
+001500*   DATE       INIT  DESCRIPTION                                *
+001600*   ---------- ----  ------------------------------------------*
+001700*   2026-08-08 DLM   ORIGINAL COPYBOOK.                         *
+001800*                                                              *
+001900***************************************************************
+002000 01  EXCL-TABLE-CONTROL.
+002100     05  EXCL-TABLE-COUNT            PIC 9(04) COMP VALUE ZERO.
+002200     05  EXCL-MAX-ENTRIES            PIC 9(04) COMP VALUE 50.
+002300     05  EXCL-TABLE OCCURS 50 TIMES
+002400                    INDEXED BY EXCL-IDX.
+002500         10  EXCL-PROGRAM-NAME       PIC X(08).
+002600         10  EXCL-REASON-CODE        PIC X(04).
