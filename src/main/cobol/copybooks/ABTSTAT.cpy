@@ -0,0 +1,30 @@
+000100***************************************************************
+000200*                                                              *
+000300*   ABTSTAT  --  ABORT/RUN STATUS COPYBOOK                     *
+000400*                                                              *
+000500*   REPLACES THE ORIGINAL BARE ABT-IN-PROGRESS Y/N SWITCH      *
+000600*   WITH A GRANULAR STATUS CODE SO A RERUN (OR AN OPERATOR     *
+000700*   READING THE JOB LOG) CAN TELL WHETHER A PRIOR RUN OF       *
+000800*   ENQ200 DIED MID-STREAM, IS AWAITING A RETRY, FAILED        *
+000900*   OUTRIGHT, OR RAN TO COMPLETION -- WITHOUT HAVING TO GO     *
+001000*   DIG THROUGH THE JOB LOG TO FIGURE OUT WHAT A BARE 'Y'      *
+001100*   MEANT.                                                     *
+001200*                                                              *
+001300*   MODIFICATION HISTORY                                       *
+001400*   DATE       INIT  DESCRIPTION                                *
+001500*   ---------- ----  ------------------------------------------*
+001600*   2026-08-08 DLM   ORIGINAL COPYBOOK.                         *
+001700*                                                              *
+001800***************************************************************
+001900 01  ABT-STATUS-FIELDS.
+002000     05  ABT-STATUS-CODE             PIC X(01).
+002100         88  ABT-STATUS-IN-PROGRESS      VALUE 'I'.
+002200         88  ABT-STATUS-PENDING-RETRY    VALUE 'R'.
+002300         88  ABT-STATUS-FAILED           VALUE 'F'.
+002400         88  ABT-STATUS-COMPLETE         VALUE 'C'.
+002500         88  ABT-STATUS-VALID
+002600             VALUES 'I' 'R' 'F' 'C'.
+002700     05  ABT-STATUS-TEXT             PIC X(13).
+002800         88  ABT-STATUS-TEXT-KNOWN
+002900             VALUES 'IN PROGRESS  ' 'PENDING RETRY'
+003000                    'FAILED       ' 'COMPLETE     '.
