@@ -0,0 +1,40 @@
+000100***************************************************************
+000200*                                                              *
+000300*   TXNTBL  --  TRANSACTION-TYPE DISPATCH TABLE                *
+000400*                                                              *
+000500*   MAPS EACH KNOWN TRANSACTION-TYPE CODE (FORMERLY THE        *
+000600*   EVALUATE X WHEN 1 / WHEN OTHER CHAIN IN PARAGRAPH) TO THE  *
+000700*   SUBPROGRAM THAT PROCESSES IT.  PARAGRAPH RESOLVES THE      *
+000800*   SUBPROGRAM WITH SEARCH ALL AGAINST THIS TABLE AND CALLS    *
+000900*   THE RESULT THROUGH A WORKING-STORAGE PROGRAM-NAME          *
+001000*   VARIABLE, SO LOOKUP TIME DOES NOT GROW WITH THE NUMBER OF  *
+001100*   TRANSACTION CODES AND A NEW CODE IS A TABLE ENTRY RATHER   *
+001200*   THAN A NEW WHEN CLAUSE.  TXN-TABLE-DATA IS COMPILE-TIME    *
+001210*   VALUE DATA, NOT LOADED AT RUN TIME FROM A FILE THE WAY     *
+001220*   APPRTBL/EXCLTBL ARE -- ADDING A CODE STILL MEANS EDITING   *
+001230*   THIS COPYBOOK AND RECOMPILING EVERY PROGRAM THAT COPIES IT.*
+001300*                                                              *
+001400*   ENTRIES MUST STAY IN ASCENDING TXN-TYPE-CODE SEQUENCE FOR  *
+001500*   SEARCH ALL TO WORK.                                        *
+001600*                                                              *
+001700*   MODIFICATION HISTORY                                       *
+001800*   DATE       INIT  DESCRIPTION                                *
+001900*   ---------- ----  ------------------------------------------*
+002000*   2026-08-08 DLM   ORIGINAL COPYBOOK.                         *
+002050*   2026-08-09 DLM   CLARIFIED THAT THIS TABLE IS COMPILE-TIME- *
+002060*                    ONLY, NOT RUNTIME-LOADED LIKE APPRTBL/     *
+002070*                    EXCLTBL.                                   *
+002100*                                                              *
+002200***************************************************************
+002300 01  TXN-TABLE-DATA.
+002400     05  FILLER                  PIC X(12) VALUE '01ENQ301    '.
+002500     05  FILLER                  PIC X(12) VALUE '02ENQ302    '.
+002600     05  FILLER                  PIC X(12) VALUE '03ENQ303    '.
+002700     05  FILLER                  PIC X(12) VALUE '04ENQ304    '.
+002800 01  TXN-TABLE REDEFINES TXN-TABLE-DATA.
+002900     05  TXN-TABLE-ENTRY OCCURS 4 TIMES
+003000                    ASCENDING KEY IS TXN-TYPE-CODE
+003100                    INDEXED BY TXN-IDX.
+003200         10  TXN-TYPE-CODE           PIC 9(02).
+003300         10  TXN-PROGRAM-NAME        PIC X(08).
+003400         10  FILLER                  PIC X(02).
