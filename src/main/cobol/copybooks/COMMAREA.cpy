@@ -0,0 +1,30 @@
+000100***************************************************************
+000200*                                                              *
+000300*   COMMAREA  --  ENQ200 / APPROVED-SUBPROGRAM COMMUNICATION   *
+000400*                 AREA                                        *
+000500*                                                              *
+001900*   REPLACES THE BARE PARAM1 FIELD ON THE CALL TO THE          *
+002000*   APPROVED SUBPROGRAM (FORMERLY THE HARDCODED CALL           *
+002100*   "ALLOWED37").  NEW CONTEXT THE SUBPROGRAM NEEDS BECOMES A  *
+002200*   NEW FIELD HERE INSTEAD OF OVERLOADING PARAM1 OR CHANGING   *
+002300*   THE CALL SIGNATURE.                                        *
+002400*                                                              *
+002500*   SHARED BY ENQ200 AND EVERY SUBPROGRAM IT CALLS -- THE      *
+002600*   APPROVED SUBPROGRAM AND THE PER-TRANSACTION-TYPE           *
+002700*   SUBPROGRAMS ALIKE.                                         *
+002800*                                                              *
+002900*   MODIFICATION HISTORY                                       *
+003000*   DATE       INIT  DESCRIPTION                                *
+003100*   ---------- ----  ------------------------------------------*
+003200*   2026-08-08 DLM   ORIGINAL COPYBOOK.                         *
+003300*                                                              *
+003400***************************************************************
+003500 01  COMM-AREA.
+003600     05  COMM-TXN-KEY                PIC X(10).
+003700     05  COMM-TXN-AMOUNT             PIC S9(11)V99 COMP-3.
+003800     05  COMM-EFFECTIVE-DATE         PIC 9(08).
+003900     05  COMM-ORIGINATING-SOURCE     PIC X(08).
+004000     05  COMM-TXN-TYPE               PIC 9(02).
+004100     05  COMM-RETURN-CODE            PIC 9(02).
+004200         88  COMM-RETURN-OK              VALUE 00.
+004300         88  COMM-RETURN-REJECTED        VALUE 99.
