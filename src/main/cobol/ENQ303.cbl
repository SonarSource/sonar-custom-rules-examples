@@ -0,0 +1,38 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ENQ303.
+000300 AUTHOR.        D L MERCER.
+000400 INSTALLATION.  DAILY PROCESSING.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*                                                              *
+000900*   ENQ303  --  TRANSACTION-TYPE PROCESSOR                     *
+001000*                                                              *
+001100*   DEDICATED PROCESSING FOR ONE TRANSACTION-TYPE CODE,         *
+001200*   INVOKED FROM ENQ200'S TRANSACTION-TYPE DISPATCH.            *
+001300*                                                                *
+001400*   MODIFICATION HISTORY                                        *
+001500*   DATE       INIT  DESCRIPTION                                 *
+001600*   ---------- ----  ------------------------------------------*
+001700*   2026-08-08 DLM   ORIGINAL VERSION.                          *
+001750*   2026-08-09 DLM   SWITCHED FROM THE BARE PARAM1 FIELD TO     *
+001760*                    COMM-AREA.                                 *
+001800*                                                               *
+001900***************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-Z15.
+002300 OBJECT-COMPUTER.   IBM-Z15.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 77  WS-DUMMY-RESULT                 PIC X(01)  VALUE 'Y'.
+002700 LINKAGE SECTION.
+002800 COPY COMMAREA.
+002900 PROCEDURE DIVISION USING COMM-AREA.
+003000***************************************************************
+003100*    0000-MAINLINE                                             *
+003200***************************************************************
+003300 0000-MAINLINE.
+003400     MOVE 'Y' TO WS-DUMMY-RESULT.
+003450     MOVE 00 TO COMM-RETURN-CODE.
+003500     GOBACK.
