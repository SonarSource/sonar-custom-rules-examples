@@ -0,0 +1,41 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ALLOWED37.
+000300 AUTHOR.        D L MERCER.
+000400 INSTALLATION.  DAILY PROCESSING.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*                                                              *
+000900*   ALLOWED37  --  APPROVED ENTITLEMENT SUBPROGRAM             *
+001000*                                                              *
+001100*   THE CURRENT APPROVED SUBPROGRAM INVOKED BY ENQ200 TO       *
+001200*   PERFORM ENTITLEMENT PROCESSING FOR A SINGLE TRANSACTION.   *
+001300*   CALLED USING COMM-AREA (COPYBOOK COMMAREA) SO NEW CONTEXT  *
+001400*   ENQ200 NEEDS TO PASS DOWN IS A NEW FIELD ON THE COPYBOOK   *
+001500*   RATHER THAN A CHANGE TO THIS CALL SIGNATURE.               *
+001600*                                                              *
+001700*   MODIFICATION HISTORY                                       *
+001800*   DATE       INIT  DESCRIPTION                                *
+001900*   ---------- ----  ------------------------------------------*
+002000*   2026-08-08 DLM   ORIGINAL VERSION.                         *
+002100*   2026-08-09 DLM   SWITCHED FROM THE BARE PARAM1 FIELD TO    *
+002200*                    COMM-AREA.                                *
+002300*                                                              *
+002400***************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-Z15.
+002800 OBJECT-COMPUTER.   IBM-Z15.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100 77  WS-DUMMY-RESULT                 PIC X(01)  VALUE 'Y'.
+003200 LINKAGE SECTION.
+003300 COPY COMMAREA.
+003400 PROCEDURE DIVISION USING COMM-AREA.
+003500***************************************************************
+003600*    0000-MAINLINE                                             *
+003700***************************************************************
+003800 0000-MAINLINE.
+003900     MOVE 'Y' TO WS-DUMMY-RESULT.
+004000     MOVE 00 TO COMM-RETURN-CODE.
+004100     GOBACK.
