@@ -0,0 +1,1139 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ENQ200.
+000300 AUTHOR.        D L MERCER.
+000400 INSTALLATION.  DAILY PROCESSING.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*                                                              *
+000900*   ENQ200  --  DAILY TRANSACTION ENTITLEMENT PROCESSOR        *
+001000*                                                              *
+001100*   READS THE DAILY TRANSACTION FILE AND, FOR EACH RECORD,     *
+001200*   ROUTES IT THROUGH THE CURRENT APPROVED SUBPROGRAM (THE     *
+001300*   PROGRAM ONCE HARDCODED AS "ALLOWED37") FOR ENTITLEMENT     *
+001400*   PROCESSING.                                                *
+001500*                                                              *
+001600*   MODIFICATION HISTORY                                       *
+001700*   DATE       INIT  DESCRIPTION                                *
+001800*   ---------- ----  ------------------------------------------*
+001900*   2026-08-08 DLM   REPLACED THE BARE ABT-IN-PROGRESS Y/N     *
+002000*                    SWITCH WITH THE GRANULAR ABT-STATUS-CODE  *
+002100*                    FROM COPYBOOK ABTSTAT SO A RERUN CAN TELL *
+002200*                    AT A GLANCE WHETHER A PRIOR RUN DIED      *
+002300*                    MID-STREAM, IS AWAITING RETRY, FAILED, OR *
+002400*                    RAN TO COMPLETION.                        *
+002500*   2026-08-08 DLM   ADDED CHECKPOINT/RESTART SUPPORT.  A       *
+002600*                    CHECKPOINT RECORD (RUN-ID, LAST KEY       *
+002700*                    PROCESSED, TIMESTAMP) IS WRITTEN EVERY    *
+002800*                    CHKPT-INTERVAL RECORDS.  ON RESTART THE   *
+002900*                    LAST CHECKPOINT FOR THIS RUN-ID IS READ   *
+003000*                    AND INPUT RECORDS UP TO AND INCLUDING     *
+003100*                    THE LAST KEY PROCESSED ARE SKIPPED.       *
+003200*   2026-08-08 DLM   ADDED AN AUDIT TRAIL.  EVERY ABT-STATUS   *
+003300*                    BRANCH TAKEN IN PARAGRAPH AND EVERY CALL  *
+003400*                    TO THE APPROVED SUBPROGRAM IS NOW WRITTEN *
+003500*                    TO AUDIT-FILE SO A PROCESSING DATE CAN BE *
+003600*                    RECONSTRUCTED AFTER THE FACT.             *
+003700*   2026-08-08 DLM   ADDED AN END-OF-RUN SKIP/PROCESS SUMMARY  *
+003800*                    REPORT SO A BAD UPSTREAM ABT-STATUS THAT  *
+003900*                    SILENTLY SKIPPED MOST OF THE RUN IS       *
+004000*                    CAUGHT HERE, NOT BY A DOWNSTREAM COMPLAINT*
+004100*   2026-08-08 DLM   GAVE TRANSACTION TYPES 2, 3 AND 4 THEIR   *
+004200*                    OWN WHEN BRANCHES AND PROCESSING          *
+004300*                    PARAGRAPHS INSTEAD OF LETTING THE         *
+004400*                    UPSTREAM FEED'S NEW CODES FALL INTO THE   *
+004500*                    WHEN OTHER CATCH-ALL.                     *
+004600*   2026-08-08 DLM   ADDED A PRE-PROCESSING CONTROL-TOTAL      *
+004700*                    RECONCILIATION STEP.  THE DAILY FILE IS   *
+004800*                    VALIDATED AGAINST ITS TRAILER RECORD      *
+004900*                    (COUNT, HASH TOTAL, AMOUNT TOTAL) BEFORE  *
+005000*                    ANY RECORD REACHES THE APPROVED           *
+005100*                    SUBPROGRAM.  A MISMATCH FLAGS THE RUN      *
+005200*                    INSTEAD OF LETTING A SHORT FILE THROUGH.  *
+005300*   2026-08-08 DLM   REPLACED THE HARDCODED CALL "ALLOWED37"    *
+005400*                    WITH A TABLE-DRIVEN LOOKUP (APPRTBL) SO    *
+005500*                    THE NAME OF THE CURRENT APPROVED           *
+005600*                    SUBPROGRAM CAN BE CHANGED BY MAINTAINING   *
+005700*                    A ROW IN APPROVED-PROGRAM-FILE INSTEAD OF  *
+005800*                    RECOMPILING THIS PROGRAM.                 *
+005900*   2026-08-09 DLM   ADDED A RUNTIME EXCLUSION LIST (EXCLTBL).  *
+006000*                    EVERY CALL PATH -- THE APPROVED SUBPROGRAM *
+006100*                    AND EACH TRANSACTION-TYPE SUBPROGRAM -- IS *
+006200*                    CHECKED AGAINST IT AND REJECTED, NOT       *
+006300*                    EXECUTED, ON A MATCH.  THIS BACKSTOPS THE  *
+006400*                    FORBIDDEN-CALL STATIC-ANALYSIS RULE AT     *
+006500*                    RUN TIME.                                 *
+006600*   2026-08-09 DLM   SET RETURN-CODE FROM THE CONTROL-TOTAL      *
+006700*                    RECONCILIATION OUTCOME (0 = CLEAN, 4 =      *
+006800*                    FAILED) SO THE JOB STREAM CAN COND-GATE     *
+006900*                    LATER STEPS ON IT.                          *
+007000*   2026-08-09 DLM   REPLACED THE BARE PARAM1 FIELD ON THE CALL  *
+007100*                    TO THE APPROVED SUBPROGRAM AND EACH         *
+007200*                    TRANSACTION-TYPE SUBPROGRAM WITH COMM-AREA  *
+007300*                    (COPYBOOK COMMAREA) SO NEW CONTEXT THOSE    *
+007400*                    SUBPROGRAMS NEED BECOMES A NEW COPYBOOK     *
+007500*                    FIELD INSTEAD OF AN OVERLOADED PARAM1 OR A  *
+007600*                    CHANGED CALL SIGNATURE.                     *
+007700*   2026-08-09 DLM   REPLACED THE EVALUATE X WHEN 1/2/3/4 CHAIN   *
+007800*                    WITH A SEARCH ALL AGAINST TABLE TXNTBL SO A  *
+007900*                    NEW TRANSACTION CODE IS A TABLE ROW, NOT A   *
+008000*                    NEW WHEN CLAUSE AND PARAGRAPH.               *
+008100*   2026-08-09 DLM   ABT-STATUS-CODE NOW COMES FROM A VSAM KSDS   *
+008200*                    RECORD (COPYBOOK ABRTKSDS) KEYED BY RUN-ID/  *
+008300*                    BUSINESS-DATE INSTEAD OF LIVING ONLY IN      *
+008400*                    WORKING-STORAGE, SO TWO CONCURRENT RUNS OF   *
+008500*                    THIS PROGRAM (E.G. A CATCH-UP RUN ALONGSIDE  *
+008600*                    THE OVERNIGHT RUN) EACH TRACK THEIR OWN      *
+008700*                    ABORT STATE WITHOUT ONE OVERWRITING THE      *
+008800*                    OTHER'S IN-MEMORY FLAG.                     *
+008900*   2026-08-09 DLM   ADDED AN END-OF-JOB CONTROL REPORT TO THE    *
+009000*                    SAME SUMMARY-REPORT-FILE RECONCILING        *
+009100*                    APPROVED-SUBPROGRAM CALLS MADE, CALLS        *
+009200*                    BLOCKED BY THE EXCLUSION LIST, AND THE       *
+009300*                    PER-TRANSACTION-TYPE BUCKET COUNTS.          *
+009400*   2026-08-09 DLM   TOOK THE RUN-ID FROM A PARM INSTEAD OF A     *
+009500*                    HARDCODED LITERAL; GAVE APPROVED-PROGRAM-   *
+009600*                    FILE AND EXCLUSION-LIST-FILE A FILE STATUS  *
+009700*                    SO A MISSING FILE IS TRAPPED, NOT ABENDED;  *
+009800*                    AUDITED A BLOCKED PER-TYPE DISPATCH CALL    *
+009900*                    THE SAME AS A BLOCKED APPROVED-SUBPROGRAM   *
+010000*                    CALL; FLAGGED MORE THAN ONE ACTIVE ROW IN   *
+010100*                    APPRTBL AS A CONTROL-REPORT CONDITION       *
+010200*                    INSTEAD OF SILENTLY PICKING ONE; AND PUT    *
+010300*                    THE PENDING-RETRY ABORT STATUS TO USE ON    *
+010400*                    A RESTART OF A RUN THAT NEVER REACHED       *
+010500*                    8050-UPDATE-ABORT-STATUS.                   *
+010600*   2026-08-09 DLM   MADE THE AUDIT WRITE IN 4100-DISPATCH-       *
+010700*                    RESOLVED-TYPE UNCONDITIONAL SO A SUCCESSFUL *
+010800*                    PER-TYPE CALL IS RECORDED THE SAME AS A     *
+010900*                    BLOCKED ONE; CHANGED THE CONTROL-TOTAL HASH *
+011000*                    TO SUM TRANS-AMOUNT INSTEAD OF TRANS-TYPE   *
+011100*                    SO A TRUNCATED FILE WITH THE SAME TYPE-CODE*
+011200*                    FREQUENCIES NO LONGER RECONCILES CLEAN;     *
+011300*                    FLAGGED A RESTART WHOSE CHECKPOINTED KEY    *
+011400*                    NEVER MATCHES THE INPUT FILE INSTEAD OF     *
+011500*                    SILENTLY RUNNING ZERO RECORDS; PRINTED      *
+011600*                    ABT-STATUS-TEXT ON THE CONTROL REPORT; AND  *
+011700*                    REMOVED THE UNUSED/MISNAMED ABT-FILE-NOT-   *
+011800*                    FOUND 88-LEVEL (IT TESTED '23', THE KEYED-  *
+011900*                    READ RECORD-NOT-FOUND STATUS, NOT A FILE-   *
+012000*                    NOT-FOUND STATUS, AND WAS NEVER TESTED).    *
+012100*   2026-08-09 DLM   MATCHED CHKPT-BUSINESS-DATE AS WELL AS      *
+012200*                    CHKPT-RUN-ID IN 1150-READ-LAST-CHECKPOINT   *
+012300*                    SO A CHECKPOINT FILE THAT ACCUMULATES       *
+012400*                    ACROSS BUSINESS DATES UNDER ONE RUN-ID      *
+012500*                    CANNOT HAND TODAY'S RUN YESTERDAY'S LAST    *
+012600*                    KEY PROCESSED; EXTENDED LK-PARM-RUN-ID WITH *
+012700*                    A BUSINESS-DATE SUB-FIELD SO A CONCURRENT   *
+012800*                    CATCH-UP RUN CAN ACTUALLY TARGET A          *
+012900*                    DIFFERENT BUSINESS DATE, NOT JUST A         *
+013000*                    DIFFERENT RUN-ID; PRIMED AUD-CALLED-PROGRAM *
+013100*                    AND AUD-CALL-PARAM-VALUE TO SPACES AT       *
+013200*                    INIT SO THE FIRST AUDIT RECORD OF A RERUN   *
+013300*                    OF AN ALREADY-COMPLETE DATE DOES NOT CARRY  *
+013400*                    LEFTOVER BYTES FROM PROGRAM LOAD; GAVE THE  *
+013500*                    APPROVED-SUBPROGRAM AND PER-TYPE DISPATCH   *
+013600*                    CALL SITES THEIR OWN BLOCKED-CALL COUNTERS *
+013700*                    SO EACH SIDE'S MADE+BLOCKED RECONCILES TO   *
+013800*                    ITS OWN PROCESSED COUNT ON THE CONTROL      *
+013900*                    REPORT; SKIPPED 1050-RECONCILE-CONTROL-     *
+014000*                    TOTALS WHEN ABT-STATUS-COMPLETE IS ALREADY  *
+014100*                    TRUE ON ENTRY SO A RERUN OF A COMPLETED DAY *
+014200*                    CANNOT DOWNGRADE ITS PERSISTED STATUS TO    *
+014300*                    FAILED; REMOVED THE UNREACHABLE WHEN OTHER  *
+014400*                    IN 4150-COUNT-TYPE-BUCKET; AND REWROTE THE  *
+014500*                    INLINE PERFORM IN 0000-MAINLINE AS AN       *
+014600*                    OUT-OF-LINE PERFORM THRU UNTIL, MATCHING    *
+014700*                    THE STYLE USED EVERYWHERE ELSE.             *
+014800*                                                              *
+014900***************************************************************
+015000 ENVIRONMENT DIVISION.
+015100 CONFIGURATION SECTION.
+015200 SOURCE-COMPUTER.   IBM-Z15.
+015300 OBJECT-COMPUTER.   IBM-Z15.
+015400 INPUT-OUTPUT SECTION.
+015500 FILE-CONTROL.
+015600     SELECT TRANS-FILE
+015700         ASSIGN TO TRANSIN
+015800         ORGANIZATION IS SEQUENTIAL.
+015900
+016000     SELECT CHECKPOINT-FILE
+016100         ASSIGN TO CHKPTFIL
+016200         ORGANIZATION IS SEQUENTIAL
+016300         FILE STATUS IS CHKPT-FILE-STATUS.
+016400
+016500     SELECT AUDIT-FILE
+016600         ASSIGN TO AUDITOUT
+016700         ORGANIZATION IS SEQUENTIAL.
+016800
+016900     SELECT SUMMARY-REPORT-FILE
+017000         ASSIGN TO SUMRPT
+017100         ORGANIZATION IS SEQUENTIAL.
+017200
+017300     SELECT CONTROL-TOTALS-FILE
+017400         ASSIGN TO CTLTOTS
+017500         ORGANIZATION IS SEQUENTIAL.
+017600
+017700     SELECT APPROVED-PROGRAM-FILE
+017800         ASSIGN TO APPRFILE
+017900         ORGANIZATION IS SEQUENTIAL
+018000         FILE STATUS IS APPR-FILE-STATUS.
+018100
+018200     SELECT EXCLUSION-LIST-FILE
+018300         ASSIGN TO EXCLFILE
+018400         ORGANIZATION IS SEQUENTIAL
+018500         FILE STATUS IS EXCL-FILE-STATUS.
+018600     SELECT ABORT-STATUS-FILE
+018700         ASSIGN TO ABTSTFIL
+018800         ORGANIZATION IS INDEXED
+018900         ACCESS MODE IS DYNAMIC
+019000         RECORD KEY IS ABT-KEY
+019100         FILE STATUS IS ABT-FILE-STATUS.
+019200 DATA DIVISION.
+019300 FILE SECTION.
+019400 FD  TRANS-FILE
+019500     RECORDING MODE IS F.
+019600 01  TRANS-RECORD.
+019700     05  TRANS-KEY                  PIC X(10).
+019800     05  TRANS-TYPE                 PIC 9(02).
+019900     05  TRANS-AMOUNT                PIC S9(11)V99.
+020000     05  TRANS-EFFECTIVE-DATE        PIC 9(08).
+020100     05  TRANS-SOURCE                PIC X(08).
+020200     05  FILLER                      PIC X(39).
+020300
+020400 FD  CHECKPOINT-FILE
+020500     RECORDING MODE IS F.
+020600 COPY CHKPTREC.
+020700
+020800 FD  AUDIT-FILE
+020900     RECORDING MODE IS F.
+021000 COPY AUDREC.
+021100
+021200 FD  SUMMARY-REPORT-FILE
+021300     RECORDING MODE IS F.
+021400 01  SUMMARY-REPORT-LINE             PIC X(132).
+021500
+021600 FD  CONTROL-TOTALS-FILE
+021700     RECORDING MODE IS F.
+021800 01  CONTROL-TOTALS-RECORD.
+021900     05  CTL-RECORD-COUNT            PIC 9(09).
+022000     05  CTL-HASH-TOTAL              PIC 9(15).
+022100     05  CTL-AMOUNT-TOTAL            PIC S9(13)V99.
+022200     05  FILLER                      PIC X(41).
+022300
+022400 FD  APPROVED-PROGRAM-FILE
+022500     RECORDING MODE IS F.
+022600 01  APPROVED-PROGRAM-RECORD.
+022700     05  APGM-PROGRAM-NAME           PIC X(08).
+022800     05  APGM-EFFECTIVE-DATE         PIC 9(08).
+022900     05  APGM-ACTIVE-FLAG            PIC X(01).
+023000
+023100 FD  EXCLUSION-LIST-FILE
+023200     RECORDING MODE IS F.
+023300 01  EXCLUSION-LIST-RECORD.
+023400     05  EXCL-IN-PROGRAM-NAME        PIC X(08).
+023500     05  EXCL-IN-REASON-CODE         PIC X(04).
+023600
+023700 FD  ABORT-STATUS-FILE.
+023800 COPY ABRTKSDS.
+023900
+024000 WORKING-STORAGE SECTION.
+024100***************************************************************
+024200*    ABORT / RUN STATUS                                        *
+024300***************************************************************
+024400 COPY ABTSTAT.
+024500 77  ABT-FILE-STATUS                 PIC X(02)  VALUE '00'.
+024600 77  ABT-RUN-NOT-ON-FILE-SW          PIC X(01)  VALUE 'N'.
+024700     88  ABT-RUN-NOT-ON-FILE             VALUE 'Y'.
+024800***************************************************************
+024900*    RUN IDENTIFICATION AND CHECKPOINT CONTROL                 *
+025000***************************************************************
+025100 77  WS-RUN-ID                      PIC X(08)  VALUE 'ENQ200D1'.
+025200 77  WS-BUSINESS-DATE               PIC 9(08)  VALUE ZERO.
+025300 77  CHKPT-INTERVAL                  PIC 9(05) COMP VALUE 1000.
+025400 77  CHKPT-RECORDS-SINCE-LAST        PIC 9(05) COMP VALUE ZERO.
+025500 77  WS-RESTART-KEY                  PIC X(10)  VALUE SPACES.
+025600 77  WS-RESTART-SW                   PIC X(01)  VALUE 'N'.
+025700     88  WS-RESTART-IN-EFFECT            VALUE 'Y'.
+025800     88  WS-NO-RESTART                   VALUE 'N'.
+025900 77  WS-SKIP-TO-RESTART-SW           PIC X(01)  VALUE 'N'.
+026000     88  WS-STILL-SKIPPING-TO-RESTART    VALUE 'Y'.
+026100 77  WS-RESTART-KEY-NOT-FOUND-SW     PIC X(01)  VALUE 'N'.
+026200     88  WS-RESTART-KEY-NOT-FOUND        VALUE 'Y'.
+026300 77  CHKPT-EOF-SW                    PIC X(01)  VALUE 'N'.
+026400     88  CHKPT-AT-EOF                    VALUE 'Y'.
+026500***************************************************************
+026600*    CURRENT DATE AND TIME (FOR TIMESTAMPING CHECKPOINTS)      *
+026700***************************************************************
+026800 01  WS-CURRENT-DATE-TIME.
+026900     05  WS-CURRENT-DATE             PIC 9(08).
+027000     05  WS-CURRENT-TIME             PIC 9(06).
+027100     05  FILLER                      PIC X(02).
+027200***************************************************************
+027300*    FILE STATUS / END-OF-FILE SWITCHES                        *
+027400***************************************************************
+027500 77  TRANS-FILE-STATUS               PIC X(02)  VALUE '00'.
+027600 77  CHKPT-FILE-STATUS                PIC X(02)  VALUE '00'.
+027700 77  WS-EOF-SW                       PIC X(01)  VALUE 'N'.
+027800     88  WS-AT-EOF                       VALUE 'Y'.
+027900     88  WS-NOT-AT-EOF                   VALUE 'N'.
+028000 77  WS-TOTAL-RECORDS-READ           PIC 9(09) COMP VALUE ZERO.
+028100***************************************************************
+028200*    APPROVED-SUBPROGRAM / TRANSACTION-TYPE SUBPROGRAM CALL      *
+028300*    INTERFACE.  REPLACES THE BARE PARAM1 FIELD -- NEW CONTEXT   *
+028400*    A SUBPROGRAM NEEDS BECOMES A NEW FIELD IN COMMAREA RATHER   *
+028500*    THAN AN OVERLOAD OF ONE GENERIC FIELD OR A CALL SIGNATURE   *
+028600*    CHANGE.                                                     *
+028700***************************************************************
+028800 COPY COMMAREA.
+028900***************************************************************
+029000*    APPROVED-SUBPROGRAM TABLE                                 *
+029100***************************************************************
+029200 COPY APPRTBL.
+029300 77  WS-APPROVED-PROGRAM-NAME        PIC X(08)  VALUE SPACES.
+029400 77  APPR-FILE-EOF-SW                PIC X(01)  VALUE 'N'.
+029500     88  APPR-FILE-AT-EOF                VALUE 'Y'.
+029600 77  APPR-FILE-STATUS                PIC X(02)  VALUE '00'.
+029700 77  WS-APPR-ACTIVE-MATCH-COUNT      PIC 9(04) COMP VALUE ZERO.
+029800 77  WS-APPR-AMBIGUOUS-SW            PIC X(01)  VALUE 'N'.
+029900     88  WS-APPR-TABLE-AMBIGUOUS         VALUE 'Y'.
+030000***************************************************************
+030100*    RUNTIME PROGRAM EXCLUSION LIST                            *
+030200***************************************************************
+030300 COPY EXCLTBL.
+030400 77  EXCL-FILE-EOF-SW                PIC X(01)  VALUE 'N'.
+030500     88  EXCL-FILE-AT-EOF                VALUE 'Y'.
+030600 77  EXCL-FILE-STATUS                PIC X(02)  VALUE '00'.
+030700 77  WS-EXCL-CHECK-NAME              PIC X(08)  VALUE SPACES.
+030800 77  WS-CALL-BLOCKED-SW              PIC X(01)  VALUE 'N'.
+030900     88  WS-CALL-IS-BLOCKED             VALUE 'Y'.
+031000***************************************************************
+031100*    TRANSACTION-TYPE DISPATCH TABLE                           *
+031200***************************************************************
+031300 COPY TXNTBL.
+031400 77  WS-DISPATCH-PROGRAM-NAME        PIC X(08)  VALUE SPACES.
+031500***************************************************************
+031600*    PRE-PROCESSING CONTROL-TOTAL RECONCILIATION                *
+031700***************************************************************
+031800 77  WS-RECON-SW                     PIC X(01)  VALUE SPACE.
+031900     88  WS-RECON-OK                     VALUE 'O'.
+032000     88  WS-RECON-FAILED                 VALUE 'F'.
+032100 77  WS-RECON-COUNT                  PIC 9(09) COMP VALUE ZERO.
+032200 77  WS-RECON-HASH-TOTAL             PIC 9(15) COMP VALUE ZERO.
+032300 77  WS-RECON-AMOUNT-TOTAL           PIC S9(13)V99 COMP-3
+032400                                     VALUE ZERO.
+032500 77  RECON-EOF-SW                    PIC X(01)  VALUE 'N'.
+032600     88  RECON-AT-EOF                    VALUE 'Y'.
+032700***************************************************************
+032800*    END-OF-RUN SUMMARY COUNTERS                                *
+032900***************************************************************
+033000 77  WS-SKIPPED-COUNT                PIC 9(09) COMP VALUE ZERO.
+033100 77  WS-PROCESSED-COUNT              PIC 9(09) COMP VALUE ZERO.
+033200 77  WS-TYPE-1-COUNT                 PIC 9(09) COMP VALUE ZERO.
+033300 77  WS-TYPE-2-COUNT                 PIC 9(09) COMP VALUE ZERO.
+033400 77  WS-TYPE-3-COUNT                 PIC 9(09) COMP VALUE ZERO.
+033500 77  WS-TYPE-4-COUNT                 PIC 9(09) COMP VALUE ZERO.
+033600 77  WS-TYPE-OTHER-COUNT             PIC 9(09) COMP VALUE ZERO.
+033700 01  WS-REPORT-NUMERIC-EDIT          PIC ZZZ,ZZZ,ZZ9.
+033800***************************************************************
+033900*    END-OF-JOB CONTROL REPORT COUNTERS                        *
+034000***************************************************************
+034100 77  WS-APPR-CALLS-MADE-COUNT        PIC 9(09) COMP VALUE ZERO.
+034200 77  WS-APPR-CALLS-BLOCKED-COUNT     PIC 9(09) COMP VALUE ZERO.
+034300 77  WS-DISPATCH-CALLS-BLOCKED-COUNT PIC 9(09) COMP VALUE ZERO.
+034400 LINKAGE SECTION.
+034500***************************************************************
+034600*    JOB-STEP PARM -- RUN-ID AND, OPTIONALLY, BUSINESS DATE.     *
+034700*    PRESENT SO TWO CONCURRENT ENQ200 RUNS (E.G. A SAME-DAY     *
+034800*    CATCH-UP RUN ALONGSIDE THE OVERNIGHT RUN) CAN BE TOLD      *
+034900*    APART AND EACH TRACK ITS OWN CHECKPOINT AND ABORT-STATUS   *
+035000*    KEY.  THE CATCH-UP RUN ALSO NEEDS TO OPERATE AGAINST A     *
+035100*    BUSINESS DATE OTHER THAN TODAY, SO THE SAME PARM STRING    *
+035200*    CARRIES AN OPTIONAL SECOND 8-BYTE SUB-FIELD FOR THAT DATE, *
+035300*    E.G. PARM='ENQ200D220260808'.  AN OMITTED OR BLANK PARM,   *
+035400*    OR A PARM ONLY AS LONG AS THE RUN-ID SUB-FIELD, LEAVES     *
+035500*    WS-RUN-ID AT ITS DEFAULT (ENQ200D1) AND WS-BUSINESS-DATE   *
+035600*    AT TODAY'S DATE.                                           *
+035700***************************************************************
+035800 01  LK-PARM-RUN-ID.
+035900     05  LK-PARM-RUN-ID-LEN          PIC S9(04) COMP.
+036000     05  LK-PARM-RUN-ID-TEXT         PIC X(08).
+036100     05  LK-PARM-BUSINESS-DATE-TEXT  PIC X(08).
+036200 PROCEDURE DIVISION USING LK-PARM-RUN-ID.
+036300***************************************************************
+036400*    0000-MAINLINE                                             *
+036500***************************************************************
+036600 0000-MAINLINE.
+036700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+036800     IF WS-RECON-OK
+036900         PERFORM PARAGRAPH THRU PARAGRAPH-EXIT
+037000             UNTIL WS-AT-EOF
+037100     END-IF.
+037200     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+037300     GOBACK.
+037400***************************************************************
+037500*    1000-INITIALIZE  --  OPEN FILES, RECONCILE CONTROL        *
+037600*    TOTALS, AND POSITION FOR RESTART                          *
+037700***************************************************************
+037800 1000-INITIALIZE.
+037900     IF LK-PARM-RUN-ID-LEN > ZERO
+038000         AND LK-PARM-RUN-ID-TEXT NOT = SPACES
+038100         MOVE LK-PARM-RUN-ID-TEXT TO WS-RUN-ID
+038200     END-IF.
+038300     IF LK-PARM-RUN-ID-LEN > 8
+038400         AND LK-PARM-BUSINESS-DATE-TEXT NOT = SPACES
+038500         AND LK-PARM-BUSINESS-DATE-TEXT IS NUMERIC
+038600         MOVE LK-PARM-BUSINESS-DATE-TEXT TO WS-BUSINESS-DATE
+038700     END-IF.
+038800     IF WS-BUSINESS-DATE = ZERO
+038900         ACCEPT WS-BUSINESS-DATE FROM DATE YYYYMMDD
+039000     END-IF.
+039100     MOVE 'N' TO AUD-BLOCKED-SW.
+039200     MOVE SPACES TO AUD-CALLED-PROGRAM AUD-CALL-PARAM-VALUE.
+039300     PERFORM 1070-LOAD-ABORT-STATUS
+039400         THRU 1070-LOAD-ABORT-STATUS-EXIT.
+039500     OPEN OUTPUT AUDIT-FILE.
+039600     OPEN OUTPUT SUMMARY-REPORT-FILE.
+039700     PERFORM 1020-LOAD-APPROVED-TABLE
+039800         THRU 1020-LOAD-APPROVED-TABLE-EXIT.
+039900     PERFORM 1030-RESOLVE-APPROVED-PROGRAM
+040000         THRU 1030-RESOLVE-APPROVED-PROGRAM-EXIT.
+040100     PERFORM 1040-LOAD-EXCLUSION-TABLE
+040200         THRU 1040-LOAD-EXCLUSION-TABLE-EXIT.
+040300     IF ABT-STATUS-COMPLETE
+040400*        THIS RUN-ID/BUSINESS-DATE ALREADY RAN TO COMPLETION --
+040500*        EVERY RECORD WILL BE SKIPPED IN PARAGRAPH REGARDLESS, SO
+040600*        RECONCILING AGAINST WHATEVER CTLTOTS HAPPENS TO BE ON
+040700*        HAND FOR A BARE RERUN WOULD RISK DOWNGRADING AN ALREADY-
+040800*        COMPLETE DAY TO FAILED OVER A NO-OP.
+040900         SET WS-RECON-OK TO TRUE
+041000     ELSE
+041100         PERFORM 1050-RECONCILE-CONTROL-TOTALS
+041200             THRU 1050-RECONCILE-CONTROL-TOTALS-EXIT
+041300     END-IF.
+041400     IF WS-RECON-FAILED
+041500         SET WS-AT-EOF TO TRUE
+041600     ELSE
+041700         OPEN INPUT  TRANS-FILE
+041800         PERFORM 1100-DETERMINE-RESTART-POINT
+041900             THRU 1100-DETERMINE-RESTART-POINT-EXIT
+042000         READ TRANS-FILE
+042100             AT END
+042200                 SET WS-AT-EOF TO TRUE
+042300         END-READ
+042400         PERFORM 1200-SKIP-TO-RESTART-POINT
+042500             THRU 1200-SKIP-TO-RESTART-POINT-EXIT
+042600             UNTIL NOT WS-STILL-SKIPPING-TO-RESTART
+042700                OR WS-AT-EOF
+042800         IF WS-STILL-SKIPPING-TO-RESTART
+042900             AND WS-AT-EOF
+043000*                THE CHECKPOINTED RESTART KEY NEVER MATCHED A
+043100*                KEY ON THIS RUN'S INPUT FILE -- A STALE OR
+043200*                MISMATCHED CHECKPOINT.  WITHOUT THIS FLAG THE
+043300*                RUN WOULD COMPLETE HAVING SILENTLY SKIPPED THE
+043400*                ENTIRE FILE, INDISTINGUISHABLE ON THE SUMMARY
+043500*                REPORT FROM A LEGITIMATELY EMPTY FILE.
+043600             SET WS-RESTART-KEY-NOT-FOUND TO TRUE
+043700         END-IF
+043800     END-IF.
+043900 1000-INITIALIZE-EXIT.
+044000     EXIT.
+044100***************************************************************
+044200*    1020-LOAD-APPROVED-TABLE  --  LOADS THE APPROVED-SUBPROGRAM*
+044300*    TABLE FROM APPROVED-PROGRAM-FILE.  AN EMPTY OR MISSING     *
+044400*    FILE LEAVES THE TABLE EMPTY -- 1030 FALLS BACK TO          *
+044500*    ALLOWED37 AS THE DEFAULT IN THAT CASE.                     *
+044600***************************************************************
+044700 1020-LOAD-APPROVED-TABLE.
+044800     MOVE ZERO TO APPR-TABLE-COUNT.
+044900     MOVE 'N' TO APPR-FILE-EOF-SW.
+045000     OPEN INPUT APPROVED-PROGRAM-FILE.
+045100     IF APPR-FILE-STATUS = '35'
+045200*        NO APPROVED-PROGRAM-FILE ON THIS RUN -- TABLE STAYS
+045300*        EMPTY, 1030 FALLS BACK TO ALLOWED37.
+045400         CONTINUE
+045500     ELSE
+045600         READ APPROVED-PROGRAM-FILE
+045700             AT END
+045800                 SET APPR-FILE-AT-EOF TO TRUE
+045900         END-READ
+046000         PERFORM 1021-LOAD-ONE-APPROVED-ENTRY
+046100             THRU 1021-LOAD-ONE-APPROVED-ENTRY-EXIT
+046200             UNTIL APPR-FILE-AT-EOF
+046300                OR APPR-TABLE-COUNT = APPR-MAX-ENTRIES
+046400         CLOSE APPROVED-PROGRAM-FILE
+046500     END-IF.
+046600 1020-LOAD-APPROVED-TABLE-EXIT.
+046700     EXIT.
+046800***************************************************************
+046900*    1021-LOAD-ONE-APPROVED-ENTRY                              *
+047000***************************************************************
+047100 1021-LOAD-ONE-APPROVED-ENTRY.
+047200     ADD 1 TO APPR-TABLE-COUNT.
+047300     MOVE APGM-PROGRAM-NAME   TO
+047400         APPR-PROGRAM-NAME(APPR-TABLE-COUNT).
+047500     MOVE APGM-EFFECTIVE-DATE TO
+047600         APPR-EFFECTIVE-DATE(APPR-TABLE-COUNT).
+047700     MOVE APGM-ACTIVE-FLAG    TO
+047800         APPR-ACTIVE-FLAG(APPR-TABLE-COUNT).
+047900     READ APPROVED-PROGRAM-FILE
+048000         AT END
+048100             SET APPR-FILE-AT-EOF TO TRUE
+048200     END-READ.
+048300 1021-LOAD-ONE-APPROVED-ENTRY-EXIT.
+048400     EXIT.
+048500***************************************************************
+048600*    1030-RESOLVE-APPROVED-PROGRAM  --  PICKS THE ACTIVE,       *
+048700*    EFFECTIVE-DATED ENTRY FROM THE APPROVED-SUBPROGRAM TABLE.  *
+048800*    IF THE TABLE IS EMPTY OR NO ROW QUALIFIES, ALLOWED37       *
+048900*    REMAINS THE DEFAULT SO A MISSING TABLE DOES NOT STOP       *
+049000*    THE RUN.                                                  *
+049100***************************************************************
+049200 1030-RESOLVE-APPROVED-PROGRAM.
+049300     MOVE 'ALLOWED37' TO WS-APPROVED-PROGRAM-NAME.
+049400     MOVE ZERO TO WS-APPR-ACTIVE-MATCH-COUNT.
+049500     IF APPR-TABLE-COUNT > ZERO
+049600         PERFORM 1031-FIND-ACTIVE-APPROVED-ENTRY
+049700             THRU 1031-FIND-ACTIVE-APPROVED-ENTRY-EXIT
+049800             VARYING APPR-IDX FROM 1 BY 1
+049900             UNTIL APPR-IDX > APPR-TABLE-COUNT
+050000     END-IF.
+050100     IF WS-APPR-ACTIVE-MATCH-COUNT > 1
+050200*        MORE THAN ONE ROW QUALIFIED -- APPRTBL.CPY REQUIRES AT
+050300*        MOST ONE ACTIVE, EFFECTIVE-DATED ROW AT A TIME.  FALL
+050400*        BACK TO THE SAFE DEFAULT RATHER THAN PICK ONE OF THE
+050500*        CONTENDING ROWS ARBITRARILY, AND FLAG IT FOR OPERATIONS
+050600*        ON THE CONTROL REPORT.
+050700         MOVE 'ALLOWED37' TO WS-APPROVED-PROGRAM-NAME
+050800         SET WS-APPR-TABLE-AMBIGUOUS TO TRUE
+050900     END-IF.
+051000 1030-RESOLVE-APPROVED-PROGRAM-EXIT.
+051100     EXIT.
+051200***************************************************************
+051300*    1031-FIND-ACTIVE-APPROVED-ENTRY                           *
+051400***************************************************************
+051500 1031-FIND-ACTIVE-APPROVED-ENTRY.
+051600     IF APPR-IS-ACTIVE(APPR-IDX)
+051700         AND APPR-EFFECTIVE-DATE(APPR-IDX) <= WS-BUSINESS-DATE
+051800         MOVE APPR-PROGRAM-NAME(APPR-IDX)
+051900             TO WS-APPROVED-PROGRAM-NAME
+052000         ADD 1 TO WS-APPR-ACTIVE-MATCH-COUNT
+052100     END-IF.
+052200 1031-FIND-ACTIVE-APPROVED-ENTRY-EXIT.
+052300     EXIT.
+052400***************************************************************
+052500*    1040-LOAD-EXCLUSION-TABLE  --  LOADS THE RUNTIME PROGRAM  *
+052600*    EXCLUSION LIST FROM EXCLUSION-LIST-FILE.  AN EMPTY OR      *
+052700*    MISSING FILE LEAVES THE TABLE EMPTY -- NO CALL PATH IS     *
+052800*    BLOCKED IN THAT CASE.                                     *
+052900***************************************************************
+053000 1040-LOAD-EXCLUSION-TABLE.
+053100     MOVE ZERO TO EXCL-TABLE-COUNT.
+053200     MOVE 'N' TO EXCL-FILE-EOF-SW.
+053300     OPEN INPUT EXCLUSION-LIST-FILE.
+053400     IF EXCL-FILE-STATUS = '35'
+053500*        NO EXCLUSION-LIST-FILE ON THIS RUN -- TABLE STAYS EMPTY,
+053600*        NO CALL PATH IS BLOCKED IN THAT CASE.
+053700         CONTINUE
+053800     ELSE
+053900         READ EXCLUSION-LIST-FILE
+054000             AT END
+054100                 SET EXCL-FILE-AT-EOF TO TRUE
+054200         END-READ
+054300         PERFORM 1041-LOAD-ONE-EXCLUSION-ENTRY
+054400             THRU 1041-LOAD-ONE-EXCLUSION-ENTRY-EXIT
+054500             UNTIL EXCL-FILE-AT-EOF
+054600                OR EXCL-TABLE-COUNT = EXCL-MAX-ENTRIES
+054700         CLOSE EXCLUSION-LIST-FILE
+054800     END-IF.
+054900 1040-LOAD-EXCLUSION-TABLE-EXIT.
+055000     EXIT.
+055100***************************************************************
+055200*    1041-LOAD-ONE-EXCLUSION-ENTRY                             *
+055300***************************************************************
+055400 1041-LOAD-ONE-EXCLUSION-ENTRY.
+055500     ADD 1 TO EXCL-TABLE-COUNT.
+055600     MOVE EXCL-IN-PROGRAM-NAME TO
+055700         EXCL-PROGRAM-NAME(EXCL-TABLE-COUNT).
+055800     MOVE EXCL-IN-REASON-CODE TO
+055900         EXCL-REASON-CODE(EXCL-TABLE-COUNT).
+056000     READ EXCLUSION-LIST-FILE
+056100         AT END
+056200             SET EXCL-FILE-AT-EOF TO TRUE
+056300     END-READ.
+056400 1041-LOAD-ONE-EXCLUSION-ENTRY-EXIT.
+056500     EXIT.
+056600***************************************************************
+056700*    1050-RECONCILE-CONTROL-TOTALS  --  VALIDATES THE DAILY    *
+056800*    TRANSACTION FILE AGAINST ITS CONTROL-TOTALS TRAILER       *
+056900*    RECORD (RECORD COUNT, HASH TOTAL, AMOUNT TOTAL) BEFORE    *
+057000*    ANY RECORD IS ROUTED THROUGH THE APPROVED SUBPROGRAM, SO  *
+057100*    A SHORT OR TRUNCATED FILE IS CAUGHT HERE RATHER THAN IN   *
+057200*    NEXT DAY'S RECON.                                         *
+057300***************************************************************
+057400 1050-RECONCILE-CONTROL-TOTALS.
+057500     MOVE ZERO  TO WS-RECON-COUNT WS-RECON-HASH-TOTAL
+057600                   WS-RECON-AMOUNT-TOTAL.
+057700     MOVE 'N'   TO RECON-EOF-SW.
+057800     OPEN INPUT TRANS-FILE.
+057900     READ TRANS-FILE
+058000         AT END
+058100             SET RECON-AT-EOF TO TRUE
+058200     END-READ.
+058300     PERFORM 1060-ACCUMULATE-CONTROL-TOTALS
+058400         THRU 1060-ACCUMULATE-CONTROL-TOTALS-EXIT
+058500         UNTIL RECON-AT-EOF.
+058600     CLOSE TRANS-FILE.
+058700     OPEN INPUT CONTROL-TOTALS-FILE.
+058800     READ CONTROL-TOTALS-FILE
+058900         AT END
+059000             MOVE ALL '9' TO CONTROL-TOTALS-RECORD
+059100     END-READ.
+059200     CLOSE CONTROL-TOTALS-FILE.
+059300     IF WS-RECON-COUNT       = CTL-RECORD-COUNT
+059400         AND WS-RECON-HASH-TOTAL   = CTL-HASH-TOTAL
+059500         AND WS-RECON-AMOUNT-TOTAL = CTL-AMOUNT-TOTAL
+059600         SET WS-RECON-OK TO TRUE
+059700     ELSE
+059800         SET WS-RECON-FAILED TO TRUE
+059900     END-IF.
+060000 1050-RECONCILE-CONTROL-TOTALS-EXIT.
+060100     EXIT.
+060200***************************************************************
+060300*    1060-ACCUMULATE-CONTROL-TOTALS                            *
+060400***************************************************************
+060500 1060-ACCUMULATE-CONTROL-TOTALS.
+060600     ADD 1 TO WS-RECON-COUNT.
+060700     ADD TRANS-AMOUNT TO WS-RECON-AMOUNT-TOTAL.
+060800     ADD TRANS-AMOUNT TO WS-RECON-HASH-TOTAL.
+060900     READ TRANS-FILE
+061000         AT END
+061100             SET RECON-AT-EOF TO TRUE
+061200     END-READ.
+061300 1060-ACCUMULATE-CONTROL-TOTALS-EXIT.
+061400     EXIT.
+061500***************************************************************
+061600*    1070-LOAD-ABORT-STATUS  --  READS THE ABORT-STATUS VSAM    *
+061700*    RECORD KEYED BY RUN-ID/BUSINESS-DATE (COPYBOOK ABRTKSDS)   *
+061800*    SO CONCURRENT RUNS (E.G. A SAME-DAY CATCH-UP RUN ALONGSIDE *
+061900*    THE OVERNIGHT RUN) EACH TRACK THEIR OWN ABORT STATE        *
+062000*    INSTEAD OF SHARING ONE IN-MEMORY FLAG.  A KEY NOT FOUND ON *
+062100*    FILE MEANS THIS RUN-ID/BUSINESS-DATE HAS NEVER RUN BEFORE, *
+062200*    SO A FRESH RECORD IS WRITTEN AND THE RUN PROCEEDS NORMALLY.*
+062300***************************************************************
+062400 1070-LOAD-ABORT-STATUS.
+062500     OPEN I-O ABORT-STATUS-FILE.
+062600     MOVE WS-RUN-ID              TO ABT-KEY-RUN-ID.
+062700     MOVE WS-BUSINESS-DATE       TO ABT-KEY-BUSINESS-DATE.
+062800     READ ABORT-STATUS-FILE
+062900         INVALID KEY
+063000             SET ABT-RUN-NOT-ON-FILE TO TRUE.
+063100     IF ABT-RUN-NOT-ON-FILE
+063200         MOVE 'I'                 TO ABT-VSAM-STATUS-CODE
+063300         ACCEPT ABT-VSAM-UPD-DATE  FROM DATE YYYYMMDD
+063400         ACCEPT ABT-VSAM-UPD-TIME  FROM TIME
+063500         WRITE ABORT-STATUS-VSAM-RECORD
+063600     ELSE
+063700         MOVE ABT-VSAM-STATUS-CODE  TO ABT-STATUS-CODE
+063800         IF ABT-STATUS-IN-PROGRESS
+063900*            THE LAST RUN UNDER THIS RUN-ID/BUSINESS-DATE NEVER
+064000*            REACHED 8050-UPDATE-ABORT-STATUS -- IT ABENDED
+064100*            MID-STREAM.  THIS RUN IS THAT RETRY, SO MARK THE
+064200*            RECORD PENDING-RETRY WHILE IT IS UNDERWAY RATHER
+064300*            THAN LEAVE A STALE IN-PROGRESS STATUS ON FILE.
+064400             SET ABT-STATUS-PENDING-RETRY TO TRUE
+064500             MOVE ABT-STATUS-CODE       TO ABT-VSAM-STATUS-CODE
+064600             ACCEPT ABT-VSAM-UPD-DATE   FROM DATE YYYYMMDD
+064700             ACCEPT ABT-VSAM-UPD-TIME   FROM TIME
+064800             REWRITE ABORT-STATUS-VSAM-RECORD
+064900         END-IF
+065000     END-IF.
+065100     MOVE ABT-VSAM-STATUS-CODE   TO ABT-STATUS-CODE.
+065200     EVALUATE TRUE
+065300         WHEN ABT-STATUS-IN-PROGRESS
+065400             MOVE 'IN PROGRESS  '  TO ABT-STATUS-TEXT
+065500         WHEN ABT-STATUS-PENDING-RETRY
+065600             MOVE 'PENDING RETRY'  TO ABT-STATUS-TEXT
+065700         WHEN ABT-STATUS-FAILED
+065800             MOVE 'FAILED       '  TO ABT-STATUS-TEXT
+065900         WHEN ABT-STATUS-COMPLETE
+066000             MOVE 'COMPLETE     '  TO ABT-STATUS-TEXT
+066100         WHEN OTHER
+066200             MOVE 'UNKNOWN      '  TO ABT-STATUS-TEXT
+066300     END-EVALUATE.
+066400 1070-LOAD-ABORT-STATUS-EXIT.
+066500     EXIT.
+066600***************************************************************
+066700*    1100-DETERMINE-RESTART-POINT  --  READ LAST CHECKPOINT    *
+066800*    FOR THIS RUN-ID, IF ANY, SO THE RE-RUN AFTER AN ABEND     *
+066900*    SKIPS EVERYTHING UP TO AND INCLUDING THE LAST KEY         *
+067000*    PROCESSED RATHER THAN REPROCESSING FROM THE TOP.          *
+067100***************************************************************
+067200 1100-DETERMINE-RESTART-POINT.
+067300     MOVE SPACES TO WS-RESTART-KEY.
+067400     MOVE 'N' TO WS-SKIP-TO-RESTART-SW.
+067500     OPEN INPUT CHECKPOINT-FILE.
+067600     IF CHKPT-FILE-STATUS = '35'
+067700*        NO CHECKPOINT FILE EXISTS YET -- THIS IS A FRESH RUN,
+067800*        NOT A RESTART.
+067900         CONTINUE
+068000     ELSE
+068100         PERFORM 1150-READ-LAST-CHECKPOINT
+068200             THRU 1150-READ-LAST-CHECKPOINT-EXIT
+068300             UNTIL CHKPT-AT-EOF
+068400         CLOSE CHECKPOINT-FILE
+068500         MOVE 'N' TO CHKPT-EOF-SW
+068600     END-IF.
+068700     IF WS-RESTART-KEY NOT = SPACES
+068800         SET WS-RESTART-IN-EFFECT TO TRUE
+068900         MOVE 'Y' TO WS-SKIP-TO-RESTART-SW
+069000     ELSE
+069100         SET WS-NO-RESTART TO TRUE
+069200     END-IF.
+069300     OPEN EXTEND CHECKPOINT-FILE.
+069400 1100-DETERMINE-RESTART-POINT-EXIT.
+069500     EXIT.
+069600***************************************************************
+069700*    1150-READ-LAST-CHECKPOINT                                 *
+069800***************************************************************
+069900 1150-READ-LAST-CHECKPOINT.
+070000     READ CHECKPOINT-FILE
+070100         AT END
+070200             SET CHKPT-AT-EOF TO TRUE
+070300         NOT AT END
+070400             IF CHKPT-RUN-ID = WS-RUN-ID
+070500                 AND CHKPT-BUSINESS-DATE = WS-BUSINESS-DATE
+070600                 MOVE CHKPT-LAST-KEY-PROCESSED TO WS-RESTART-KEY
+070700             END-IF
+070800     END-READ.
+070900 1150-READ-LAST-CHECKPOINT-EXIT.
+071000     EXIT.
+071100***************************************************************
+071200*    1200-SKIP-TO-RESTART-POINT  --  FAST-FORWARD THE INPUT    *
+071300*    FILE TO THE RECORD FOLLOWING THE LAST KEY PROCESSED.      *
+071400***************************************************************
+071500 1200-SKIP-TO-RESTART-POINT.
+071600     IF TRANS-KEY = WS-RESTART-KEY
+071700         SET WS-NO-RESTART TO TRUE
+071800         MOVE 'N' TO WS-SKIP-TO-RESTART-SW
+071900     END-IF.
+072000     READ TRANS-FILE
+072100         AT END
+072200             SET WS-AT-EOF TO TRUE
+072300     END-READ.
+072400 1200-SKIP-TO-RESTART-POINT-EXIT.
+072500     EXIT.
+072600***************************************************************
+072700*    PARAGRAPH  --  ABORT-STATUS BRANCH POINT                  *
+072800***************************************************************
+072900 PARAGRAPH.
+073000     IF ABT-STATUS-COMPLETE
+073100         PERFORM 2100-SKIP-RECORD THRU 2100-SKIP-RECORD-EXIT
+073200     ELSE
+073300         PERFORM 2200-PROCESS-RECORD THRU 2200-PROCESS-RECORD-EXIT
+073400     END-IF.
+073500     ADD 1 TO WS-TOTAL-RECORDS-READ.
+073600     PERFORM 5000-WRITE-CHECKPOINT
+073700         THRU 5000-WRITE-CHECKPOINT-EXIT.
+073800     READ TRANS-FILE
+073900         AT END
+074000             SET WS-AT-EOF TO TRUE
+074100     END-READ.
+074200 PARAGRAPH-EXIT.
+074300     EXIT.
+074400***************************************************************
+074500*    2100-SKIP-RECORD  --  ABT-STATUS-COMPLETE BRANCH, NO       *
+074600*    ENTITLEMENT PROCESSING TAKES PLACE FOR THIS RECORD.        *
+074700***************************************************************
+074800 2100-SKIP-RECORD.
+074900     ADD 1 TO WS-SKIPPED-COUNT.
+075000     MOVE 'N' TO AUD-CALL-MADE-SW.
+075100     PERFORM 2900-WRITE-AUDIT-RECORD
+075200         THRU 2900-WRITE-AUDIT-RECORD-EXIT.
+075300 2100-SKIP-RECORD-EXIT.
+075400     EXIT.
+075500***************************************************************
+075600*    2190-BUILD-COMM-AREA  --  LOADS COMM-AREA FROM THE CURRENT *
+075700*    TRANS-RECORD.  CALLED ONCE PER RECORD BEFORE THE APPROVED  *
+075800*    SUBPROGRAM CALL; THE SAME COMM-AREA IS THEN REUSED BY      *
+075900*    4000-DISPATCH-TRANSACTION-TYPE SO EACH TRANSACTION-TYPE    *
+076000*    SUBPROGRAM SEES THE SAME CONTEXT WITHOUT RE-BUILDING IT.   *
+076100***************************************************************
+076200 2190-BUILD-COMM-AREA.
+076300     MOVE TRANS-KEY             TO COMM-TXN-KEY.
+076400     MOVE TRANS-AMOUNT          TO COMM-TXN-AMOUNT.
+076500     MOVE TRANS-EFFECTIVE-DATE  TO COMM-EFFECTIVE-DATE.
+076600     MOVE TRANS-SOURCE          TO COMM-ORIGINATING-SOURCE.
+076700     MOVE TRANS-TYPE            TO COMM-TXN-TYPE.
+076800     MOVE 00                    TO COMM-RETURN-CODE.
+076900 2190-BUILD-COMM-AREA-EXIT.
+077000     EXIT.
+077100***************************************************************
+077200*    2200-PROCESS-RECORD  --  ABT-STATUS NOT COMPLETE, ROUTE    *
+077300*    THE RECORD THROUGH THE CURRENT APPROVED SUBPROGRAM.        *
+077400***************************************************************
+077500 2200-PROCESS-RECORD.
+077600     ADD 1 TO WS-PROCESSED-COUNT.
+077700     MOVE WS-APPROVED-PROGRAM-NAME TO WS-EXCL-CHECK-NAME.
+077800     PERFORM 2950-CHECK-EXCLUSION-LIST
+077900         THRU 2950-CHECK-EXCLUSION-LIST-EXIT.
+078000     PERFORM 2190-BUILD-COMM-AREA THRU 2190-BUILD-COMM-AREA-EXIT.
+078100     IF WS-CALL-IS-BLOCKED
+078200         MOVE 'N' TO AUD-CALL-MADE-SW
+078300         MOVE 'Y' TO AUD-BLOCKED-SW
+078400         ADD 1 TO WS-APPR-CALLS-BLOCKED-COUNT
+078500     ELSE
+078600         CALL WS-APPROVED-PROGRAM-NAME USING COMM-AREA
+078700         MOVE 'Y' TO AUD-CALL-MADE-SW
+078800         MOVE 'N' TO AUD-BLOCKED-SW
+078900         ADD 1 TO WS-APPR-CALLS-MADE-COUNT
+079000     END-IF.
+079100     MOVE WS-APPROVED-PROGRAM-NAME TO AUD-CALLED-PROGRAM.
+079200     MOVE COMM-TXN-KEY TO AUD-CALL-PARAM-VALUE.
+079300     PERFORM 2900-WRITE-AUDIT-RECORD
+079400         THRU 2900-WRITE-AUDIT-RECORD-EXIT.
+079500     PERFORM 4000-DISPATCH-TRANSACTION-TYPE
+079600         THRU 4000-DISPATCH-TRANSACTION-TYPE-EXIT.
+079700 2200-PROCESS-RECORD-EXIT.
+079800     EXIT.
+079900***************************************************************
+080000*    4000-DISPATCH-TRANSACTION-TYPE  --  RESOLVES TRANS-TYPE    *
+080100*    AGAINST TXN-TABLE (COPYBOOK TXNTBL) WITH SEARCH ALL AND     *
+080200*    ROUTES THE RECORD TO WHATEVER SUBPROGRAM THE TABLE NAMES.   *
+080300*    LOOKUP TIME NO LONGER GROWS WITH THE NUMBER OF KNOWN       *
+080400*    TRANSACTION CODES -- A NEW CODE IS A ROW ADDED TO TXNTBL,  *
+080500*    NOT A NEW WHEN CLAUSE AND PROCESSING PARAGRAPH HERE.  (SEE *
+080600*    TXNTBL'S OWN HEADER -- TXN-TABLE-DATA IS COMPILE-TIME      *
+080700*    VALUE DATA, SO "A ROW ADDED TO TXNTBL" STILL MEANS          *
+080800*    EDITING THE COPYBOOK AND RECOMPILING, NOT A RUNTIME LOAD   *
+080900*    THE WAY APPRTBL/EXCLTBL ARE.)                              *
+081000*    A CODE THE TABLE DOES NOT RECOGNIZE STILL FALLS INTO THE    *
+081100*    WHEN OTHER-EQUIVALENT CATCH-ALL AT 4900.                   *
+081200***************************************************************
+081300 4000-DISPATCH-TRANSACTION-TYPE.
+081400     SEARCH ALL TXN-TABLE-ENTRY
+081500         AT END
+081600             PERFORM 4900-PROCESS-TYPE-OTHER
+081700                 THRU 4900-PROCESS-TYPE-OTHER-EXIT
+081800         WHEN TXN-TYPE-CODE(TXN-IDX) = TRANS-TYPE
+081900             PERFORM 4100-DISPATCH-RESOLVED-TYPE
+082000                 THRU 4100-DISPATCH-RESOLVED-TYPE-EXIT
+082100     END-SEARCH.
+082200 4000-DISPATCH-TRANSACTION-TYPE-EXIT.
+082300     EXIT.
+082400***************************************************************
+082500*    4100-DISPATCH-RESOLVED-TYPE  --  COUNTS THE BUCKET FOR THE *
+082600*    END-OF-JOB CONTROL REPORT, CHECKS THE RESOLVED SUBPROGRAM  *
+082700*    NAME AGAINST THE RUNTIME EXCLUSION LIST, AND CALLS IT      *
+082800*    THROUGH A WORKING-STORAGE PROGRAM-NAME VARIABLE POPULATED  *
+082900*    FROM TXN-TABLE RATHER THAN A HARDCODED CALL STATEMENT.     *
+083000***************************************************************
+083100 4100-DISPATCH-RESOLVED-TYPE.
+083200     PERFORM 4150-COUNT-TYPE-BUCKET
+083300         THRU 4150-COUNT-TYPE-BUCKET-EXIT.
+083400     MOVE TXN-PROGRAM-NAME(TXN-IDX) TO WS-DISPATCH-PROGRAM-NAME.
+083500     MOVE WS-DISPATCH-PROGRAM-NAME  TO WS-EXCL-CHECK-NAME.
+083600     PERFORM 2950-CHECK-EXCLUSION-LIST
+083700         THRU 2950-CHECK-EXCLUSION-LIST-EXIT.
+083800     IF WS-CALL-IS-BLOCKED
+083900         MOVE 'N' TO AUD-CALL-MADE-SW
+084000         MOVE 'Y' TO AUD-BLOCKED-SW
+084100         ADD 1 TO WS-DISPATCH-CALLS-BLOCKED-COUNT
+084200     ELSE
+084300         CALL WS-DISPATCH-PROGRAM-NAME USING COMM-AREA
+084400         MOVE 'Y' TO AUD-CALL-MADE-SW
+084500         MOVE 'N' TO AUD-BLOCKED-SW
+084600     END-IF.
+084700     MOVE WS-DISPATCH-PROGRAM-NAME TO AUD-CALLED-PROGRAM.
+084800     MOVE COMM-TXN-KEY             TO AUD-CALL-PARAM-VALUE.
+084900     PERFORM 2900-WRITE-AUDIT-RECORD
+085000         THRU 2900-WRITE-AUDIT-RECORD-EXIT.
+085100 4100-DISPATCH-RESOLVED-TYPE-EXIT.
+085200     EXIT.
+085300***************************************************************
+085400*    4150-COUNT-TYPE-BUCKET  --  TALLIES THE PER-CODE COUNTERS  *
+085500*    BEHIND THE END-OF-JOB CONTROL REPORT (SEE 9000).           *
+085600*    BOUNDED BY THE FOUR KNOWN CODES, SO UNLIKE THE OLD         *
+085700*    DISPATCH CHAIN THIS GROWS THE REPORT, NOT THE LOOKUP.      *
+085800***************************************************************
+085900 4150-COUNT-TYPE-BUCKET.
+086000     EVALUATE TRANS-TYPE
+086100         WHEN 1
+086200             ADD 1 TO WS-TYPE-1-COUNT
+086300         WHEN 2
+086400             ADD 1 TO WS-TYPE-2-COUNT
+086500         WHEN 3
+086600             ADD 1 TO WS-TYPE-3-COUNT
+086700         WHEN 4
+086800             ADD 1 TO WS-TYPE-4-COUNT
+086900     END-EVALUATE.
+087000 4150-COUNT-TYPE-BUCKET-EXIT.
+087100     EXIT.
+087200***************************************************************
+087300*    4900-PROCESS-TYPE-OTHER  --  NO ROW IN TXN-TABLE MATCHES    *
+087400*    THIS TRANS-TYPE.                                           *
+087500***************************************************************
+087600 4900-PROCESS-TYPE-OTHER.
+087700     ADD 1 TO WS-TYPE-OTHER-COUNT.
+087800 4900-PROCESS-TYPE-OTHER-EXIT.
+087900     EXIT.
+088000***************************************************************
+088100*    2950-CHECK-EXCLUSION-LIST  --  REJECTS ANY CALL PATH      *
+088200*    WHOSE TARGET (WS-EXCL-CHECK-NAME) APPEARS IN THE RUNTIME   *
+088300*    EXCLUSION LIST, STATIC OR RESOLVED DYNAMICALLY.  BACKSTOPS *
+088400*    THE FORBIDDEN-CALL STATIC-ANALYSIS RULE AT RUN TIME.       *
+088500***************************************************************
+088600 2950-CHECK-EXCLUSION-LIST.
+088700     MOVE 'N' TO WS-CALL-BLOCKED-SW.
+088800     IF EXCL-TABLE-COUNT > ZERO
+088900         PERFORM 2960-FIND-EXCLUDED-ENTRY
+089000             THRU 2960-FIND-EXCLUDED-ENTRY-EXIT
+089100             VARYING EXCL-IDX FROM 1 BY 1
+089200             UNTIL EXCL-IDX > EXCL-TABLE-COUNT
+089300     END-IF.
+089400 2950-CHECK-EXCLUSION-LIST-EXIT.
+089500     EXIT.
+089600***************************************************************
+089700*    2960-FIND-EXCLUDED-ENTRY                                  *
+089800***************************************************************
+089900 2960-FIND-EXCLUDED-ENTRY.
+090000     IF EXCL-PROGRAM-NAME(EXCL-IDX) = WS-EXCL-CHECK-NAME
+090100         SET WS-CALL-IS-BLOCKED TO TRUE
+090200     END-IF.
+090300 2960-FIND-EXCLUDED-ENTRY-EXIT.
+090400     EXIT.
+090500***************************************************************
+090600*    2900-WRITE-AUDIT-RECORD  --  ONE ROW PER ABT-STATUS        *
+090700*    BRANCH TAKEN AND PER CALL TO THE APPROVED SUBPROGRAM, SO   *
+090800*    AUDIT CAN RECONSTRUCT A PROCESSING DATE WITHOUT HAVING TO  *
+090900*    TAKE OUR WORD FOR WHAT HAPPENED.                           *
+091000***************************************************************
+091100 2900-WRITE-AUDIT-RECORD.
+091200     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+091300     ACCEPT WS-CURRENT-TIME FROM TIME.
+091400     MOVE WS-CURRENT-DATE       TO AUD-TS-DATE.
+091500     MOVE WS-CURRENT-TIME       TO AUD-TS-TIME.
+091600     MOVE TRANS-KEY             TO AUD-TXN-KEY.
+091700     MOVE ABT-STATUS-CODE       TO AUD-ABT-STATUS-AT-CHECK.
+091800     WRITE AUDIT-RECORD.
+091900     MOVE SPACES TO AUD-CALLED-PROGRAM AUD-CALL-PARAM-VALUE.
+092000     MOVE 'N' TO AUD-BLOCKED-SW.
+092100 2900-WRITE-AUDIT-RECORD-EXIT.
+092200     EXIT.
+092300***************************************************************
+092400*    5000-WRITE-CHECKPOINT  --  PERIODIC CHECKPOINT RECORD     *
+092500***************************************************************
+092600 5000-WRITE-CHECKPOINT.
+092700     ADD 1 TO CHKPT-RECORDS-SINCE-LAST.
+092800     IF CHKPT-RECORDS-SINCE-LAST >= CHKPT-INTERVAL
+092900         PERFORM 5100-BUILD-AND-WRITE-CHECKPOINT
+093000             THRU 5100-BUILD-AND-WRITE-CHECKPOINT-EXIT
+093100         MOVE ZERO TO CHKPT-RECORDS-SINCE-LAST
+093200     END-IF.
+093300 5000-WRITE-CHECKPOINT-EXIT.
+093400     EXIT.
+093500***************************************************************
+093600*    5100-BUILD-AND-WRITE-CHECKPOINT                           *
+093700***************************************************************
+093800 5100-BUILD-AND-WRITE-CHECKPOINT.
+093900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+094000     ACCEPT WS-CURRENT-TIME FROM TIME.
+094100     MOVE WS-RUN-ID              TO CHKPT-RUN-ID.
+094200     MOVE WS-BUSINESS-DATE       TO CHKPT-BUSINESS-DATE.
+094300     MOVE TRANS-KEY              TO CHKPT-LAST-KEY-PROCESSED.
+094400     MOVE WS-CURRENT-DATE        TO CHKPT-TS-DATE.
+094500     MOVE WS-CURRENT-TIME        TO CHKPT-TS-TIME.
+094600     MOVE WS-TOTAL-RECORDS-READ  TO CHKPT-RECORDS-PROCESSED.
+094700     WRITE CHKPT-RECORD.
+094800 5100-BUILD-AND-WRITE-CHECKPOINT-EXIT.
+094900     EXIT.
+095000***************************************************************
+095100*    8000-TERMINATE  --  FINAL CHECKPOINT AND CLOSE FILES      *
+095200***************************************************************
+095300 8000-TERMINATE.
+095400     IF WS-RECON-OK
+095500         PERFORM 5100-BUILD-AND-WRITE-CHECKPOINT
+095600             THRU 5100-BUILD-AND-WRITE-CHECKPOINT-EXIT
+095700         CLOSE TRANS-FILE
+095800         CLOSE CHECKPOINT-FILE
+095900     END-IF.
+096000     PERFORM 7000-WRITE-SUMMARY-REPORT
+096100         THRU 7000-WRITE-SUMMARY-REPORT-EXIT.
+096200     CLOSE AUDIT-FILE.
+096300     CLOSE SUMMARY-REPORT-FILE.
+096400     IF WS-RECON-FAILED
+096500         OR WS-RESTART-KEY-NOT-FOUND
+096600         MOVE 4 TO RETURN-CODE
+096700     ELSE
+096800         MOVE 0 TO RETURN-CODE
+096900     END-IF.
+097000     PERFORM 8050-UPDATE-ABORT-STATUS
+097100         THRU 8050-UPDATE-ABORT-STATUS-EXIT.
+097200 8000-TERMINATE-EXIT.
+097300     EXIT.
+097400***************************************************************
+097500*    8050-UPDATE-ABORT-STATUS  --  REWRITES THIS RUN'S ABORT-   *
+097600*    STATUS VSAM RECORD (KEYED BY RUN-ID/BUSINESS-DATE) WITH    *
+097700*    THE OUTCOME OF THIS RUN SO A CONCURRENT OR SUBSEQUENT RUN  *
+097800*    SEES AN UP-TO-DATE STATUS FOR THIS RUN-ID WITHOUT          *
+097900*    DISTURBING ANY OTHER RUN-ID'S RECORD ON THE SAME FILE.     *
+098000***************************************************************
+098100 8050-UPDATE-ABORT-STATUS.
+098200     IF WS-RECON-FAILED
+098300         SET ABT-STATUS-FAILED TO TRUE
+098400     ELSE
+098500         SET ABT-STATUS-COMPLETE TO TRUE
+098600     END-IF.
+098700     MOVE ABT-STATUS-CODE        TO ABT-VSAM-STATUS-CODE.
+098800     ACCEPT ABT-VSAM-UPD-DATE    FROM DATE YYYYMMDD.
+098900     ACCEPT ABT-VSAM-UPD-TIME    FROM TIME.
+099000     REWRITE ABORT-STATUS-VSAM-RECORD.
+099100     CLOSE ABORT-STATUS-FILE.
+099200 8050-UPDATE-ABORT-STATUS-EXIT.
+099300     EXIT.
+099400***************************************************************
+099500*    7000-WRITE-SUMMARY-REPORT  --  SKIPPED-VS-PROCESSED       *
+099600*    COUNTS SO A BAD UPSTREAM ABT-STATUS VALUE THAT SILENTLY   *
+099700*    SKIPPED A LARGE PART OF THE RUN SHOWS UP HERE INSTEAD OF  *
+099800*    SURFACING DOWNSTREAM AS MISSING DATA.                     *
+099900***************************************************************
+100000 7000-WRITE-SUMMARY-REPORT.
+100100     MOVE SPACES TO SUMMARY-REPORT-LINE.
+100200     MOVE 'ENQ200 END-OF-RUN SKIP / PROCESS SUMMARY'
+100300         TO SUMMARY-REPORT-LINE.
+100400     WRITE SUMMARY-REPORT-LINE.
+100500     MOVE SPACES TO SUMMARY-REPORT-LINE.
+100600     WRITE SUMMARY-REPORT-LINE.
+100700     IF WS-RECON-FAILED
+100800         MOVE 'CONTROL-TOTAL RECONCILIATION FAILED -- RUN'
+100900             TO SUMMARY-REPORT-LINE
+101000         WRITE SUMMARY-REPORT-LINE
+101100         MOVE SPACES TO SUMMARY-REPORT-LINE
+101200         MOVE 'FLAGGED, NO RECORDS WERE PROCESSED.'
+101300             TO SUMMARY-REPORT-LINE
+101400         WRITE SUMMARY-REPORT-LINE
+101500         MOVE SPACES TO SUMMARY-REPORT-LINE
+101600         WRITE SUMMARY-REPORT-LINE
+101700     END-IF.
+101800     MOVE WS-SKIPPED-COUNT TO WS-REPORT-NUMERIC-EDIT.
+101900     STRING 'RECORDS SKIPPED (ABT-STATUS-COMPLETE)  : '
+102000         WS-REPORT-NUMERIC-EDIT
+102100         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+102200     WRITE SUMMARY-REPORT-LINE.
+102300     MOVE SPACES TO SUMMARY-REPORT-LINE.
+102400     MOVE WS-PROCESSED-COUNT TO WS-REPORT-NUMERIC-EDIT.
+102500     STRING 'RECORDS FULLY PROCESSED                : '
+102600         WS-REPORT-NUMERIC-EDIT
+102700         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+102800     WRITE SUMMARY-REPORT-LINE.
+102900     MOVE SPACES TO SUMMARY-REPORT-LINE.
+103000     MOVE WS-TOTAL-RECORDS-READ TO WS-REPORT-NUMERIC-EDIT.
+103100     STRING 'TOTAL RECORDS READ                     : '
+103200         WS-REPORT-NUMERIC-EDIT
+103300         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+103400     WRITE SUMMARY-REPORT-LINE.
+103500     PERFORM 7100-WRITE-CONTROL-REPORT
+103600         THRU 7100-WRITE-CONTROL-REPORT-EXIT.
+103700 7000-WRITE-SUMMARY-REPORT-EXIT.
+103800     EXIT.
+103900***************************************************************
+104000*    7100-WRITE-CONTROL-REPORT  --  END-OF-JOB CONTROL REPORT,  *
+104100*    APPENDED TO THE SAME SUMMARY-REPORT-FILE.  PRINTS THE      *
+104200*    APPROVED-SUBPROGRAM CALLS ACTUALLY MADE AND, SEPARATELY,   *
+104300*    THE CALLS BLOCKED BY THE RUNTIME EXCLUSION LIST AT EACH OF *
+104400*    THE TWO CALL SITES THAT CHECK IT (THE APPROVED-SUBPROGRAM  *
+104500*    SLOT IN 2200-PROCESS-RECORD AND THE PER-TYPE DISPATCH SLOT *
+104600*    IN 4100-DISPATCH-RESOLVED-TYPE) SO APPROVED-SUBPROGRAM     *
+104700*    CALLS MADE PLUS APPROVED-SUBPROGRAM CALLS BLOCKED ACTUALLY *
+104800*    RECONCILES TO WS-PROCESSED-COUNT, ALONGSIDE THE PER-CODE   *
+104900*    BUCKET COUNTS FROM 4150-COUNT-TYPE-BUCKET.                 *
+105000***************************************************************
+105100 7100-WRITE-CONTROL-REPORT.
+105200     MOVE SPACES TO SUMMARY-REPORT-LINE.
+105300     WRITE SUMMARY-REPORT-LINE.
+105400     MOVE 'ENQ200 END-OF-JOB CONTROL REPORT'
+105500         TO SUMMARY-REPORT-LINE.
+105600     WRITE SUMMARY-REPORT-LINE.
+105700     STRING 'ABORT STATUS AT START OF THIS RUN       : '
+105800         ABT-STATUS-TEXT
+105900         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+106000     WRITE SUMMARY-REPORT-LINE.
+106100     MOVE SPACES TO SUMMARY-REPORT-LINE.
+106200     WRITE SUMMARY-REPORT-LINE.
+106300     IF WS-APPR-TABLE-AMBIGUOUS
+106400         MOVE 'APPROVED-PROGRAM TABLE HAD MORE THAN ONE ACTIVE'
+106500             TO SUMMARY-REPORT-LINE
+106600         WRITE SUMMARY-REPORT-LINE
+106700         MOVE SPACES TO SUMMARY-REPORT-LINE
+106800         MOVE 'ROW -- FELL BACK TO ALLOWED37.  CORRECT APPRTBL.'
+106900             TO SUMMARY-REPORT-LINE
+107000         WRITE SUMMARY-REPORT-LINE
+107100         MOVE SPACES TO SUMMARY-REPORT-LINE
+107200         WRITE SUMMARY-REPORT-LINE
+107300     END-IF.
+107400     IF WS-RESTART-KEY-NOT-FOUND
+107500         MOVE 'CHECKPOINTED RESTART KEY NEVER MATCHED AN INPUT'
+107600             TO SUMMARY-REPORT-LINE
+107700         WRITE SUMMARY-REPORT-LINE
+107800         MOVE SPACES TO SUMMARY-REPORT-LINE
+107900         MOVE 'RECORD -- RUN SKIPPED THE ENTIRE FILE.  CHECK    '
+108000             TO SUMMARY-REPORT-LINE
+108100         WRITE SUMMARY-REPORT-LINE
+108200         MOVE SPACES TO SUMMARY-REPORT-LINE
+108300         MOVE 'CHKPTFIL FOR THIS RUN-ID.'
+108400             TO SUMMARY-REPORT-LINE
+108500         WRITE SUMMARY-REPORT-LINE
+108600         MOVE SPACES TO SUMMARY-REPORT-LINE
+108700         WRITE SUMMARY-REPORT-LINE
+108800     END-IF.
+108900     MOVE WS-APPR-CALLS-MADE-COUNT TO WS-REPORT-NUMERIC-EDIT.
+109000     STRING 'APPROVED SUBPROGRAM CALLS MADE          : '
+109100         WS-REPORT-NUMERIC-EDIT
+109200         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+109300     WRITE SUMMARY-REPORT-LINE.
+109400     MOVE SPACES TO SUMMARY-REPORT-LINE.
+109500     MOVE WS-APPR-CALLS-BLOCKED-COUNT TO WS-REPORT-NUMERIC-EDIT.
+109600     STRING 'APPROVED SUBPROGRAM CALLS BLOCKED        : '
+109700         WS-REPORT-NUMERIC-EDIT
+109800         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+109900     WRITE SUMMARY-REPORT-LINE.
+110000     MOVE SPACES TO SUMMARY-REPORT-LINE.
+110100     MOVE WS-DISPATCH-CALLS-BLOCKED-COUNT
+110200         TO WS-REPORT-NUMERIC-EDIT.
+110300     STRING 'PER-TYPE DISPATCH CALLS BLOCKED         : '
+110400         WS-REPORT-NUMERIC-EDIT
+110500         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+110600     WRITE SUMMARY-REPORT-LINE.
+110700     MOVE SPACES TO SUMMARY-REPORT-LINE.
+110800     WRITE SUMMARY-REPORT-LINE.
+110900     MOVE WS-TYPE-1-COUNT TO WS-REPORT-NUMERIC-EDIT.
+111000     STRING 'TRANSACTION TYPE 01 RECORD COUNT        : '
+111100         WS-REPORT-NUMERIC-EDIT
+111200         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+111300     WRITE SUMMARY-REPORT-LINE.
+111400     MOVE SPACES TO SUMMARY-REPORT-LINE.
+111500     MOVE WS-TYPE-2-COUNT TO WS-REPORT-NUMERIC-EDIT.
+111600     STRING 'TRANSACTION TYPE 02 RECORD COUNT        : '
+111700         WS-REPORT-NUMERIC-EDIT
+111800         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+111900     WRITE SUMMARY-REPORT-LINE.
+112000     MOVE SPACES TO SUMMARY-REPORT-LINE.
+112100     MOVE WS-TYPE-3-COUNT TO WS-REPORT-NUMERIC-EDIT.
+112200     STRING 'TRANSACTION TYPE 03 RECORD COUNT        : '
+112300         WS-REPORT-NUMERIC-EDIT
+112400         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+112500     WRITE SUMMARY-REPORT-LINE.
+112600     MOVE SPACES TO SUMMARY-REPORT-LINE.
+112700     MOVE WS-TYPE-4-COUNT TO WS-REPORT-NUMERIC-EDIT.
+112800     STRING 'TRANSACTION TYPE 04 RECORD COUNT        : '
+112900         WS-REPORT-NUMERIC-EDIT
+113000         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+113100     WRITE SUMMARY-REPORT-LINE.
+113200     MOVE SPACES TO SUMMARY-REPORT-LINE.
+113300     MOVE WS-TYPE-OTHER-COUNT TO WS-REPORT-NUMERIC-EDIT.
+113400     STRING 'UNRECOGNIZED TRANSACTION TYPE COUNT     : '
+113500         WS-REPORT-NUMERIC-EDIT
+113600         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+113700     WRITE SUMMARY-REPORT-LINE.
+113800 7100-WRITE-CONTROL-REPORT-EXIT.
+113900     EXIT.
