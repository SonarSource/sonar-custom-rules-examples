@@ -0,0 +1,278 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ENQ210.
+000300 AUTHOR.        D L MERCER.
+000400 INSTALLATION.  DAILY PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700***************************************************************
+000800*                                                              *
+000900*   ENQ210  --  AUDIT TRAIL MULTI-FORMAT OUTPUT SUBSYSTEM      *
+001000*                                                              *
+001100*   READS THE AUDIT-FILE WRITTEN BY ENQ200 (ONE ROW PER        *
+001200*   ABT-STATUS BRANCH AND PER CALL TO THE APPROVED SUBPROGRAM  *
+001300*   OR A TRANSACTION-TYPE SUBPROGRAM) AND FANS IT OUT INTO     *
+001400*   THREE DOWNSTREAM-FRIENDLY FORMATS, SO A SINGLE AUDIT RUN   *
+001500*   FEEDS WHICHEVER TOOL THE REQUESTER HAPPENS TO BE USING:    *
+001600*                                                              *
+001700*       CSV-OUTPUT-FILE    --  COMMA-SEPARATED, FOR SPREADSHEET*
+001800*                              PICKUP.                         *
+001900*       PRINT-OUTPUT-FILE  --  FIXED-WIDTH PRINT STREAM WITH   *
+002000*                              ASA CARRIAGE-CONTROL IN         *
+002100*                              POSITION 1, FOR THE LINE        *
+002200*                              PRINTER / SPOOL VIEWER.         *
+002300*       PDF-OUTPUT-FILE    --  THE SAME REPORT LAYOUT, WRITTEN *
+002400*                              TO ITS OWN FILE SO THE PDF      *
+002500*                              RENDERING STEP DOWNSTREAM DOES  *
+002600*                              NOT HAVE TO SHARE A DD WITH     *
+002700*                              THE LINE-PRINTER STREAM.        *
+002800*                                                              *
+002900*   MODIFICATION HISTORY                                       *
+003000*   DATE       INIT  DESCRIPTION                                *
+003100*   ---------- ----  ------------------------------------------*
+003200*   2026-08-09 DLM   ORIGINAL VERSION.                         *
+003300*   2026-08-09 DLM   SPLIT THE COMBINED DATE/TIME FIELD INTO TWO *
+003400*                    SEPARATELY-STRINGED CSV COLUMNS -- THE CSV  *
+003500*                    RECORD NOW HAS EIGHT FIELDS, MATCHING THE   *
+003600*                    EIGHT-COLUMN HEADER.                        *
+003700*                                                              *
+003800***************************************************************
+003900 ENVIRONMENT DIVISION.
+004000 CONFIGURATION SECTION.
+004100 SOURCE-COMPUTER.   IBM-Z15.
+004200 OBJECT-COMPUTER.   IBM-Z15.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT AUDIT-IN-FILE
+004600         ASSIGN TO AUDITIN
+004700         ORGANIZATION IS SEQUENTIAL.
+004800
+004900     SELECT CSV-OUTPUT-FILE
+005000         ASSIGN TO CSVOUT
+005100         ORGANIZATION IS SEQUENTIAL.
+005200
+005300     SELECT PRINT-OUTPUT-FILE
+005400         ASSIGN TO PRTOUT
+005500         ORGANIZATION IS SEQUENTIAL.
+005600
+005700     SELECT PDF-OUTPUT-FILE
+005800         ASSIGN TO PDFOUT
+005900         ORGANIZATION IS SEQUENTIAL.
+006000
+006100 DATA DIVISION.
+006200 FILE SECTION.
+006300 FD  AUDIT-IN-FILE
+006400     RECORDING MODE IS F.
+006500 COPY AUDREC.
+006600
+006700 FD  CSV-OUTPUT-FILE
+006800     RECORDING MODE IS F.
+006900 01  CSV-OUTPUT-LINE                 PIC X(132).
+007000
+007100 FD  PRINT-OUTPUT-FILE
+007200     RECORDING MODE IS F.
+007300 01  PRINT-OUTPUT-LINE.
+007400     05  PRT-CARRIAGE-CONTROL        PIC X(01).
+007500     05  PRT-TEXT                    PIC X(132).
+007600
+007700 FD  PDF-OUTPUT-FILE
+007800     RECORDING MODE IS F.
+007900 01  PDF-OUTPUT-LINE.
+008000     05  PDF-CARRIAGE-CONTROL        PIC X(01).
+008100     05  PDF-TEXT                    PIC X(132).
+008200
+008300 WORKING-STORAGE SECTION.
+008400***************************************************************
+008500*    END-OF-FILE SWITCH                                        *
+008600***************************************************************
+008700 77  WS-EOF-SW                       PIC X(01)  VALUE 'N'.
+008800     88  WS-AT-EOF                       VALUE 'Y'.
+008900     88  WS-NOT-AT-EOF                   VALUE 'N'.
+009000***************************************************************
+009100*    EDITED FIELDS USED TO BUILD EACH OUTPUT LINE               *
+009200***************************************************************
+009300 77  WS-CALL-MADE-TEXT               PIC X(03)  VALUE SPACES.
+009400 77  WS-BLOCKED-TEXT                 PIC X(03)  VALUE SPACES.
+009500 01  WS-TIMESTAMP-EDIT.
+009600     05  WS-TS-DATE-EDIT             PIC 9999/99/99.
+009700     05  FILLER                      PIC X(01)  VALUE SPACE.
+009800     05  WS-TS-TIME-EDIT             PIC 99B99B99.
+009900 PROCEDURE DIVISION.
+010000***************************************************************
+010100*    0000-MAINLINE                                             *
+010200***************************************************************
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+010500     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+010600         UNTIL WS-AT-EOF.
+010700     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+010800     GOBACK.
+010900***************************************************************
+011000*    1000-INITIALIZE  --  OPEN FILES AND WRITE COLUMN/REPORT   *
+011100*    HEADINGS FOR THE THREE OUTPUT FORMATS.                    *
+011200***************************************************************
+011300 1000-INITIALIZE.
+011400     OPEN INPUT  AUDIT-IN-FILE.
+011500     OPEN OUTPUT CSV-OUTPUT-FILE.
+011600     OPEN OUTPUT PRINT-OUTPUT-FILE.
+011700     OPEN OUTPUT PDF-OUTPUT-FILE.
+011800     PERFORM 1100-WRITE-CSV-HEADER
+011900         THRU 1100-WRITE-CSV-HEADER-EXIT.
+012000     PERFORM 1200-WRITE-PRINT-HEADER
+012100         THRU 1200-WRITE-PRINT-HEADER-EXIT.
+012200     PERFORM 1300-WRITE-PDF-HEADER
+012300         THRU 1300-WRITE-PDF-HEADER-EXIT.
+012400     READ AUDIT-IN-FILE
+012500         AT END
+012600             SET WS-AT-EOF TO TRUE
+012700     END-READ.
+012800 1000-INITIALIZE-EXIT.
+012900     EXIT.
+013000***************************************************************
+013100*    1100-WRITE-CSV-HEADER                                    *
+013200***************************************************************
+013300 1100-WRITE-CSV-HEADER.
+013400     MOVE SPACES TO CSV-OUTPUT-LINE.
+013500     STRING 'TS-DATE,TS-TIME,TXN-KEY,ABT-STATUS,CALL-MADE,'
+013600         'CALLED-PROGRAM,PARAM-VALUE,BLOCKED'
+013700         DELIMITED BY SIZE INTO CSV-OUTPUT-LINE.
+013800     WRITE CSV-OUTPUT-LINE.
+013900 1100-WRITE-CSV-HEADER-EXIT.
+014000     EXIT.
+014100***************************************************************
+014200*    1200-WRITE-PRINT-HEADER                                  *
+014300***************************************************************
+014400 1200-WRITE-PRINT-HEADER.
+014500     MOVE SPACES TO PRINT-OUTPUT-LINE.
+014600     MOVE '1' TO PRT-CARRIAGE-CONTROL.
+014700     MOVE 'ENQ200 AUDIT TRAIL -- PRINT STREAM' TO PRT-TEXT.
+014800     WRITE PRINT-OUTPUT-LINE.
+014900     MOVE SPACES TO PRINT-OUTPUT-LINE.
+015000     MOVE ' ' TO PRT-CARRIAGE-CONTROL.
+015100     WRITE PRINT-OUTPUT-LINE.
+015200 1200-WRITE-PRINT-HEADER-EXIT.
+015300     EXIT.
+015400***************************************************************
+015500*    1300-WRITE-PDF-HEADER                                    *
+015600***************************************************************
+015700 1300-WRITE-PDF-HEADER.
+015800     MOVE SPACES TO PDF-OUTPUT-LINE.
+015900     MOVE '1' TO PDF-CARRIAGE-CONTROL.
+016000     MOVE 'ENQ200 AUDIT TRAIL -- PDF-READY STREAM' TO PDF-TEXT.
+016100     WRITE PDF-OUTPUT-LINE.
+016200     MOVE SPACES TO PDF-OUTPUT-LINE.
+016300     MOVE ' ' TO PDF-CARRIAGE-CONTROL.
+016400     WRITE PDF-OUTPUT-LINE.
+016500 1300-WRITE-PDF-HEADER-EXIT.
+016600     EXIT.
+016700***************************************************************
+016800*    2000-PROCESS-RECORD  --  EDIT ONE AUDIT RECORD AND WRITE   *
+016900*    IT TO ALL THREE OUTPUT FORMATS BEFORE READING THE NEXT.    *
+017000***************************************************************
+017100 2000-PROCESS-RECORD.
+017200     PERFORM 2100-EDIT-COMMON-FIELDS
+017300         THRU 2100-EDIT-COMMON-FIELDS-EXIT.
+017400     PERFORM 2200-WRITE-CSV-RECORD
+017500         THRU 2200-WRITE-CSV-RECORD-EXIT.
+017600     PERFORM 2300-WRITE-PRINT-RECORD
+017700         THRU 2300-WRITE-PRINT-RECORD-EXIT.
+017800     PERFORM 2400-WRITE-PDF-RECORD
+017900         THRU 2400-WRITE-PDF-RECORD-EXIT.
+018000     READ AUDIT-IN-FILE
+018100         AT END
+018200             SET WS-AT-EOF TO TRUE
+018300     END-READ.
+018400 2000-PROCESS-RECORD-EXIT.
+018500     EXIT.
+018600***************************************************************
+018700*    2100-EDIT-COMMON-FIELDS  --  FIELDS SHARED BY ALL THREE   *
+018800*    OUTPUT FORMATS ARE EDITED ONCE HERE RATHER THAN IN EACH    *
+018900*    OF THE THREE WRITER PARAGRAPHS.                           *
+019000***************************************************************
+019100 2100-EDIT-COMMON-FIELDS.
+019200     MOVE AUD-TS-DATE TO WS-TS-DATE-EDIT.
+019300     MOVE AUD-TS-TIME TO WS-TS-TIME-EDIT.
+019400     IF AUD-CALL-WAS-MADE
+019500         MOVE 'YES' TO WS-CALL-MADE-TEXT
+019600     ELSE
+019700         MOVE 'NO'  TO WS-CALL-MADE-TEXT
+019800     END-IF.
+019900     IF AUD-CALL-WAS-BLOCKED
+020000         MOVE 'YES' TO WS-BLOCKED-TEXT
+020100     ELSE
+020200         MOVE 'NO'  TO WS-BLOCKED-TEXT
+020300     END-IF.
+020400 2100-EDIT-COMMON-FIELDS-EXIT.
+020500     EXIT.
+020600***************************************************************
+020700*    2200-WRITE-CSV-RECORD                                     *
+020800***************************************************************
+020900 2200-WRITE-CSV-RECORD.
+021000     MOVE SPACES TO CSV-OUTPUT-LINE.
+021100     STRING WS-TS-DATE-EDIT          DELIMITED BY SIZE
+021200         ','                         DELIMITED BY SIZE
+021300         WS-TS-TIME-EDIT             DELIMITED BY SIZE
+021400         ','                         DELIMITED BY SIZE
+021500         AUD-TXN-KEY                 DELIMITED BY SIZE
+021600         ','                         DELIMITED BY SIZE
+021700         AUD-ABT-STATUS-AT-CHECK     DELIMITED BY SIZE
+021800         ','                         DELIMITED BY SIZE
+021900         WS-CALL-MADE-TEXT           DELIMITED BY SIZE
+022000         ','                         DELIMITED BY SIZE
+022100         AUD-CALLED-PROGRAM          DELIMITED BY SIZE
+022200         ','                         DELIMITED BY SIZE
+022300         AUD-CALL-PARAM-VALUE        DELIMITED BY SIZE
+022400         ','                         DELIMITED BY SIZE
+022500         WS-BLOCKED-TEXT             DELIMITED BY SIZE
+022600         INTO CSV-OUTPUT-LINE.
+022700     WRITE CSV-OUTPUT-LINE.
+022800 2200-WRITE-CSV-RECORD-EXIT.
+022900     EXIT.
+023000***************************************************************
+023100*    2300-WRITE-PRINT-RECORD                                   *
+023200***************************************************************
+023300 2300-WRITE-PRINT-RECORD.
+023400     MOVE SPACES TO PRINT-OUTPUT-LINE.
+023500     MOVE ' ' TO PRT-CARRIAGE-CONTROL.
+023600     STRING AUD-TXN-KEY              DELIMITED BY SIZE
+023700         '  STATUS='                 DELIMITED BY SIZE
+023800         AUD-ABT-STATUS-AT-CHECK     DELIMITED BY SIZE
+023900         '  CALLED='                 DELIMITED BY SIZE
+024000         WS-CALL-MADE-TEXT           DELIMITED BY SIZE
+024100         '  PROGRAM='                DELIMITED BY SIZE
+024200         AUD-CALLED-PROGRAM          DELIMITED BY SIZE
+024300         '  BLOCKED='                DELIMITED BY SIZE
+024400         WS-BLOCKED-TEXT             DELIMITED BY SIZE
+024500         INTO PRT-TEXT.
+024600     WRITE PRINT-OUTPUT-LINE.
+024700 2300-WRITE-PRINT-RECORD-EXIT.
+024800     EXIT.
+024900***************************************************************
+025000*    2400-WRITE-PDF-RECORD  --  SAME LAYOUT AS THE PRINT       *
+025100*    STREAM, WRITTEN TO ITS OWN FILE FOR THE PDF RENDERER.      *
+025200***************************************************************
+025300 2400-WRITE-PDF-RECORD.
+025400     MOVE SPACES TO PDF-OUTPUT-LINE.
+025500     MOVE ' ' TO PDF-CARRIAGE-CONTROL.
+025600     STRING AUD-TXN-KEY              DELIMITED BY SIZE
+025700         '  STATUS='                 DELIMITED BY SIZE
+025800         AUD-ABT-STATUS-AT-CHECK     DELIMITED BY SIZE
+025900         '  CALLED='                 DELIMITED BY SIZE
+026000         WS-CALL-MADE-TEXT           DELIMITED BY SIZE
+026100         '  PROGRAM='                DELIMITED BY SIZE
+026200         AUD-CALLED-PROGRAM          DELIMITED BY SIZE
+026300         '  BLOCKED='                DELIMITED BY SIZE
+026400         WS-BLOCKED-TEXT             DELIMITED BY SIZE
+026500         INTO PDF-TEXT.
+026600     WRITE PDF-OUTPUT-LINE.
+026700 2400-WRITE-PDF-RECORD-EXIT.
+026800     EXIT.
+026900***************************************************************
+027000*    8000-TERMINATE  --  CLOSE ALL FILES                       *
+027100***************************************************************
+027200 8000-TERMINATE.
+027300     CLOSE AUDIT-IN-FILE.
+027400     CLOSE CSV-OUTPUT-FILE.
+027500     CLOSE PRINT-OUTPUT-FILE.
+027600     CLOSE PDF-OUTPUT-FILE.
+027700 8000-TERMINATE-EXIT.
+027800     EXIT.
